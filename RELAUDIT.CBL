@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+             PROGRAM-ID. RELATORIO-DE-AUDITORIA.
+             ENVIRONMENT DIVISION.
+             CONFIGURATION SECTION.
+             special-names.
+             decimal-point is comma.
+             INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+                 SELECT AUDIT-JOURNAL ASSIGN TO "AUDITLOG.DAT"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-AJ-STATUS.
+       DATA DIVISION.
+           FILE SECTION.
+           FD  AUDIT-JOURNAL.
+               COPY "AUDITREG.CPY".
+
+           WORKING-STORAGE SECTION.
+
+           01 WS-AJ-STATUS    PIC X(02) VALUE SPACES.
+           01 WS-FIM-ARQUIVO  PIC X(01) VALUE "N".
+
+           COPY "PROGTAB.CPY".
+
+           01 WS-CONTADORES.
+               02 WS-CONTADOR-PROGRAMA OCCURS 7 TIMES
+                   PIC 9(06) VALUE ZEROS.
+           01 WS-TOTAIS-VALOR.
+               02 WS-TOTAL-VALOR-PROGRAMA OCCURS 7 TIMES
+                   PIC S9(11)V99 VALUE ZEROS.
+           01 WS-TOTAL-LANCAMENTOS PIC 9(06) VALUE ZEROS.
+
+           01 LINHA-CABECALHO1  PIC X(60) VALUE
+               "RECONCILIACAO DIARIA DO JORNAL DE AUDITORIA".
+           01 LINHA-CABECALHO2  PIC X(60) VALUE
+               "PROGRAMA                    QTD LANCTOS   VALOR TOTAL".
+           01 LINHA-DETALHE.
+               02 LD-PROGRAMA      PIC X(30).
+               02 FILLER           PIC X(02) VALUE SPACES.
+               02 LD-QTD           PIC ZZZZZ9.
+               02 FILLER           PIC X(03) VALUE SPACES.
+               02 LD-VALOR         PIC -ZZZZZZZZZZ9,99.
+           01 LINHA-TOTAL.
+               02 FILLER   PIC X(28) VALUE "TOTAL DE LANCAMENTOS:".
+               02 LT-TOTAL          PIC ZZZZZ9.
+
+       PROCEDURE DIVISION.
+
+           INICIO.
+               OPEN INPUT AUDIT-JOURNAL.
+               IF WS-AJ-STATUS NOT = "00" AND WS-AJ-STATUS NOT = "05"
+                   DISPLAY "NENHUM LANCAMENTO DE AUDITORIA ENCONTRADO"
+                   GO TO FIM-PROGRAMA
+               END-IF.
+
+               DISPLAY LINHA-CABECALHO1.
+               DISPLAY LINHA-CABECALHO2.
+
+           LE-ARQUIVO.
+               PERFORM UNTIL WS-FIM-ARQUIVO = "S"
+                   READ AUDIT-JOURNAL
+                       AT END
+                           MOVE "S" TO WS-FIM-ARQUIVO
+                       NOT AT END
+                           PERFORM ACUMULA-LANCAMENTO
+                   END-READ
+               END-PERFORM.
+
+               PERFORM VARYING WS-PROG-IDX FROM 1 BY 1
+                       UNTIL WS-PROG-IDX > 7
+                   MOVE WS-PROG-NOME (WS-PROG-IDX)  TO LD-PROGRAMA
+                   MOVE WS-CONTADOR-PROGRAMA (WS-PROG-IDX)  TO LD-QTD
+                   MOVE WS-TOTAL-VALOR-PROGRAMA (WS-PROG-IDX)
+                       TO LD-VALOR
+                   DISPLAY LINHA-DETALHE
+               END-PERFORM.
+
+               DISPLAY SPACE.
+               MOVE WS-TOTAL-LANCAMENTOS TO LT-TOTAL.
+               DISPLAY LINHA-TOTAL.
+
+               CLOSE AUDIT-JOURNAL.
+
+           FIM-PROGRAMA.
+               STOP RUN.
+
+           ACUMULA-LANCAMENTO.
+               ADD 1 TO WS-TOTAL-LANCAMENTOS.
+               SET WS-PROG-IDX TO 1.
+               SEARCH WS-PROG-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-PROG-NOME (WS-PROG-IDX) = AJ-PROGRAMA
+                       ADD 1 TO WS-CONTADOR-PROGRAMA (WS-PROG-IDX)
+                       ADD AJ-VALOR
+                           TO WS-TOTAL-VALOR-PROGRAMA (WS-PROG-IDX)
+               END-SEARCH.
