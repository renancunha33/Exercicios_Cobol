@@ -2,13 +2,64 @@
        PROGRAM-ID. Calculo-de-equacao-2-grau.
        ENVIRONMENT DIVISION.
 
+       CONFIGURATION SECTION.
        special-names.
            decimal-point is comma.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EQUACAO-LOG ASSIGN TO "EQLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EL-STATUS.
+           SELECT EQ-LOTE-ENTRADA ASSIGN TO "EQLOTE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-QE-STATUS.
+           SELECT EQ-LOTE-SAIDA ASSIGN TO "EQLOTE-REL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-QS-STATUS.
+           SELECT AUDIT-JOURNAL ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AJ-STATUS.
+
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  EQUACAO-LOG.
+           COPY "EQLOG.CPY".
+
+       FD  EQ-LOTE-ENTRADA.
+       01 EQ-LOTE-ENTRADA-REG.
+           02 QE-A       PIC 9(03)V99.
+           02 QE-B       PIC 9(03)V99.
+           02 QE-C       PIC 9(03)V99.
+
+       FD  EQ-LOTE-SAIDA.
+           COPY "EQLOTE.CPY".
+
+       FD  AUDIT-JOURNAL.
+           COPY "AUDITREG.CPY".
+
        WORKING-STORAGE SECTION.
 
+       01 WS-EL-STATUS PIC X(02) VALUE SPACES.
+       01 WS-QE-STATUS PIC X(02) VALUE SPACES.
+       01 WS-QS-STATUS PIC X(02) VALUE SPACES.
+       01 WS-AJ-STATUS PIC X(02) VALUE SPACES.
+       01 WS-QE-FIM    PIC X(01) VALUE "N".
+       01 WS-MODO      PIC X(01) VALUE "I".
+       01 WS-CHAVE-EQUACAO.
+           02 WS-CE-A    PIC 9(03)V99.
+           02 FILLER     PIC X(01) VALUE SPACE.
+           02 WS-CE-B    PIC 9(03)V99.
+           02 FILLER     PIC X(01) VALUE SPACE.
+           02 WS-CE-C    PIC 9(03)V99.
+           02 FILLER     PIC X(23) VALUE SPACES.
+       01 WS-HORA-DO-SISTEMA.
+           02 WS-HH PIC 9(02).
+           02 WS-MN PIC 9(02).
+           02 WS-SG PIC 9(02).
+           02 WS-CC PIC 9(02).
+
        01 DADOS.
            02 A          PIC 9(03)v99.
            02 B          PIC 9(03)v99.
@@ -16,6 +67,8 @@
            02 x          PIC 9(03)v999.
            02 x2         PIC 9(03)V999.
            02 DELTA      PIC S9(03)V999.
+           02 WS-X-LINEAR PIC S9(03)V999.
+           02 WS-X-LINEAR-ED PIC -999,999.
 
        01 MENSAGENS-DE-TELA.
            02 MENSAG1    PIC X(100) VALUE
@@ -35,6 +88,10 @@
            02 FIM        PIC X(20) VALUE
                 "END RUN".
            02 MENSAG5    PIC X(30) VALUE SPACE.
+           02 MENSAG6    PIC X(30) VALUE
+                "EQUACAO INDETERMINADA".
+           02 MENSA-MODO PIC X(40) VALUE
+                "MODO (I-INTERATIVO/L-LOTE): ".
 
        01 DATA-DO-SISTEMA.
            02 ANO        PIC 9(02) VALUE ZEROS.
@@ -52,8 +109,29 @@
        PROCEDURE DIVISION.
            inicio.
                ACCEPT DATA-DO-SISTEMA FROM DATE.
-               DISPLAY ERASE AT 0101.
+               DISPLAY SPACES AT 0101 WITH ERASE EOS.
                DISPLAY TELA01 AT 0101.
+               OPEN EXTEND EQUACAO-LOG.
+               IF WS-EL-STATUS = "35"
+                   OPEN OUTPUT EQUACAO-LOG
+               END-IF.
+
+               OPEN EXTEND AUDIT-JOURNAL.
+               IF WS-AJ-STATUS = "35"
+                   OPEN OUTPUT AUDIT-JOURNAL
+                   CLOSE AUDIT-JOURNAL
+                   OPEN EXTEND AUDIT-JOURNAL
+               END-IF.
+
+               DISPLAY MENSA-MODO AT 0415.
+               ACCEPT WS-MODO     AT 0455.
+
+               IF WS-MODO = "L" OR WS-MODO = "l"
+                   PERFORM LOTE-PROCESSA
+                   CLOSE EQUACAO-LOG
+                   CLOSE AUDIT-JOURNAL
+                   STOP RUN
+               END-IF.
            entrada.
                DISPLAY MENSAG1 AT 0515.
                DISPLAY MENSAG2 AT 0615.
@@ -63,17 +141,135 @@
                DISPLAY MENSAG4 AT 0815.
                ACCEPT C        AT 0820.
            calcula.
-               COMPUTE DELTA=(B**2)-(4*A*C).
-               IF DELTA<0
-                   DISPLAY RAIZ-NEG AT 1325
+               MOVE SPACES TO EL-RESULTADO.
+               MOVE ZEROS  TO EL-X.
+               MOVE ZEROS  TO EL-X2.
+               IF A = 0
+                   IF B = 0
+                       DISPLAY MENSAG6 AT 1015
+                       MOVE "INDETERMINADA" TO EL-RESULTADO
+                   ELSE
+                       COMPUTE WS-X-LINEAR = -C / B
+                       MOVE WS-X-LINEAR TO WS-X-LINEAR-ED
+                       DISPLAY RESULTADO      AT 1015
+                       DISPLAY WS-X-LINEAR-ED AT 1035
+                       MOVE "LINEAR"     TO EL-RESULTADO
+                       MOVE WS-X-LINEAR  TO EL-X
+                   END-IF
                ELSE
-                   COMPUTE x=(-B - FUNCTION sqrt(DELTA))/(2*A)
-                   COMPUTE x2=(-B + FUNCTION sqrt(DELTA))/(2*A)
-                   DISPLAY RESULTADO  AT 1015
-                   DISPLAY x          AT 1035
-                   DISPLAY RESULTADO2 AT 1115
-                   DISPLAY x2         AT 1135.
+                   COMPUTE DELTA=(B**2)-(4*A*C)
+                   IF DELTA<0
+                       DISPLAY RAIZ-NEG AT 1325
+                       MOVE "RAIZ NEGATIVA" TO EL-RESULTADO
+                   ELSE
+                       COMPUTE x=(-B - FUNCTION sqrt(DELTA))/(2*A)
+                       COMPUTE x2=(-B + FUNCTION sqrt(DELTA))/(2*A)
+                       DISPLAY RESULTADO  AT 1015
+                       DISPLAY x          AT 1035
+                       DISPLAY RESULTADO2 AT 1115
+                       DISPLAY x2         AT 1135
+                       MOVE "QUADRATICA" TO EL-RESULTADO
+                       MOVE x            TO EL-X
+                       MOVE x2           TO EL-X2
+                   END-IF
+               END-IF.
                DISPLAY FIM     AT 1525.
+               PERFORM GRAVA-LOG.
+               CLOSE EQUACAO-LOG.
+               CLOSE AUDIT-JOURNAL.
            STOP RUN.
 
+           GRAVA-LOG.
+               ACCEPT WS-HORA-DO-SISTEMA FROM TIME.
+               MOVE ANO     TO EL-ANO.
+               MOVE MES     TO EL-MES.
+               MOVE DIA     TO EL-DIA.
+               MOVE WS-HH   TO EL-HH.
+               MOVE WS-MN   TO EL-MM.
+               MOVE WS-SG   TO EL-SS.
+               MOVE A       TO EL-A.
+               MOVE B       TO EL-B.
+               MOVE C       TO EL-C.
+               WRITE EQUACAO-LOG-REG.
+               PERFORM GRAVA-AUDITORIA.
+
+           GRAVA-AUDITORIA.
+               MOVE "Calculo-de-equacao-2-grau" TO AJ-PROGRAMA.
+               MOVE ANO             TO AJ-ANO.
+               MOVE MES             TO AJ-MES.
+               MOVE DIA             TO AJ-DIA.
+               MOVE WS-HH           TO AJ-HH.
+               MOVE WS-MN           TO AJ-MN.
+               MOVE WS-SG           TO AJ-SS.
+               MOVE A               TO WS-CE-A.
+               MOVE B               TO WS-CE-B.
+               MOVE C               TO WS-CE-C.
+               MOVE WS-CHAVE-EQUACAO TO AJ-CHAVE.
+               MOVE EL-X            TO AJ-VALOR.
+               MOVE "EQUACAO RESOLVIDA" TO AJ-DESCRICAO.
+               WRITE AUDITORIA-REG.
+
+           LOTE-PROCESSA.
+               OPEN INPUT EQ-LOTE-ENTRADA.
+               IF WS-QE-STATUS NOT = "00"
+                   DISPLAY "ARQUIVO EQLOTE.DAT NAO ENCONTRADO"
+                   EXIT PARAGRAPH
+               END-IF.
+
+               OPEN OUTPUT EQ-LOTE-SAIDA.
+               MOVE "N" TO WS-QE-FIM.
+               PERFORM UNTIL WS-QE-FIM = "S"
+                   READ EQ-LOTE-ENTRADA
+                       AT END
+                           MOVE "S" TO WS-QE-FIM
+                       NOT AT END
+                           MOVE QE-A TO A
+                           MOVE QE-B TO B
+                           MOVE QE-C TO C
+                           PERFORM LOTE-UMA-EQUACAO
+                   END-READ
+               END-PERFORM.
+               CLOSE EQ-LOTE-ENTRADA.
+               CLOSE EQ-LOTE-SAIDA.
+
+           LOTE-UMA-EQUACAO.
+               MOVE SPACES TO EL-RESULTADO.
+               MOVE ZEROS  TO EL-X.
+               MOVE ZEROS  TO EL-X2.
+               MOVE ZEROS  TO DELTA.
+               MOVE ZEROS  TO X.
+               MOVE ZEROS  TO X2.
+
+               IF A = 0
+                   IF B = 0
+                       MOVE "INDETERMINADA" TO EL-RESULTADO
+                   ELSE
+                       COMPUTE WS-X-LINEAR = -C / B
+                       MOVE "LINEAR"        TO EL-RESULTADO
+                       MOVE WS-X-LINEAR     TO EL-X
+                   END-IF
+               ELSE
+                   COMPUTE DELTA = (B**2)-(4*A*C)
+                   IF DELTA < 0
+                       MOVE "RAIZ NEGATIVA" TO EL-RESULTADO
+                   ELSE
+                       COMPUTE x=(-B - FUNCTION sqrt(DELTA))/(2*A)
+                       COMPUTE x2=(-B + FUNCTION sqrt(DELTA))/(2*A)
+                       MOVE "QUADRATICA" TO EL-RESULTADO
+                       MOVE x            TO EL-X
+                       MOVE x2           TO EL-X2
+                   END-IF
+               END-IF.
+
+               PERFORM GRAVA-LOG.
+
+               MOVE A           TO BL-A.
+               MOVE B           TO BL-B.
+               MOVE C           TO BL-C.
+               MOVE DELTA       TO BL-DELTA.
+               MOVE EL-RESULTADO TO BL-RESULTADO.
+               MOVE EL-X        TO BL-X.
+               MOVE EL-X2       TO BL-X2.
+               WRITE EQ-LOTE-SAIDA-REG.
+
 
