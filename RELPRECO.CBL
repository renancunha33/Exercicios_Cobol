@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+             PROGRAM-ID. RELATORIO-DE-PRECOS.
+             ENVIRONMENT DIVISION.
+             CONFIGURATION SECTION.
+             special-names.
+             decimal-point is comma.
+             INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+                 SELECT PRECO-LOG ASSIGN TO "PRECOLOG.DAT"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-PL-STATUS.
+       DATA DIVISION.
+           FILE SECTION.
+           FD  PRECO-LOG.
+               COPY "PRECOLOG.CPY".
+
+           WORKING-STORAGE SECTION.
+
+           01 WS-PL-STATUS PIC X(02) VALUE SPACES.
+           01 WS-FIM-ARQUIVO PIC X(01) VALUE "N".
+           01 WS-PRECOTOTAL PIC 9(10)V99 VALUE ZEROS.
+
+           01 DATA-DO-SISTEMA.
+               02 WS-HOJE-ANO PIC 9(02) VALUE ZEROS.
+               02 WS-HOJE-MES PIC 9(02) VALUE ZEROS.
+               02 WS-HOJE-DIA PIC 9(02) VALUE ZEROS.
+
+           01 WS-TOTAL-PRECOTOTAL PIC 9(10)V99 VALUE ZEROS.
+           01 WS-TOTAL-PRECOVENDA PIC 9(11)V99 VALUE ZEROS.
+           01 WS-TOTAL-ITENS      PIC 9(06)    VALUE ZEROS.
+
+           01 LINHA-CABECALHO1  PIC X(60) VALUE
+               "RELATORIO DIARIO DE PRECIFICACAO".
+           01 LINHA-CABECALHO2  PIC X(60) VALUE
+               "MERCADORIA       QTD  PRECO UNIT  PRECO TOT  PRECO VDA".
+           01 LINHA-DETALHE.
+               02 LD-MERCADORIA     PIC X(20).
+               02 FILLER            PIC X(02) VALUE SPACES.
+               02 LD-QTD            PIC ZZZ9.
+               02 FILLER            PIC X(03) VALUE SPACES.
+               02 LD-PRECOUNITARIO  PIC ZZZ9,99.
+               02 FILLER            PIC X(03) VALUE SPACES.
+               02 LD-PRECOTOTAL     PIC ZZZZZ9,99.
+               02 FILLER            PIC X(03) VALUE SPACES.
+               02 LD-PRECOVENDA     PIC ZZZZZZ9,99.
+           01 LINHA-TOTAL.
+               02 FILLER   PIC X(26) VALUE "TOTAL DE ITENS PRECIFIC.:".
+               02 LT-ITENS          PIC ZZZZZ9.
+           01 LINHA-TOTAL2.
+               02 FILLER   PIC X(26) VALUE "TOTAL GERAL PRECO TOTAL:".
+               02 LT-PRECOTOTAL     PIC ZZZZZZZZZ9,99.
+           01 LINHA-TOTAL3.
+               02 FILLER   PIC X(26) VALUE "TOTAL GERAL PRECO VENDA:".
+               02 LT-PRECOVENDA     PIC ZZZZZZZZZZ9,99.
+
+       PROCEDURE DIVISION.
+
+           INICIO.
+               ACCEPT DATA-DO-SISTEMA FROM DATE.
+               OPEN INPUT PRECO-LOG.
+               IF WS-PL-STATUS NOT = "00"
+                   DISPLAY "NAO HA MERCADORIAS PRECIFICADAS HOJE"
+                   GO TO FIM-PROGRAMA
+               END-IF.
+
+               DISPLAY LINHA-CABECALHO1.
+               DISPLAY LINHA-CABECALHO2.
+
+           LE-ARQUIVO.
+               PERFORM UNTIL WS-FIM-ARQUIVO = "S"
+                   READ PRECO-LOG
+                       AT END
+                           MOVE "S" TO WS-FIM-ARQUIVO
+                       NOT AT END
+                           IF PL-ANO = WS-HOJE-ANO AND
+                              PL-MES = WS-HOJE-MES AND
+                              PL-DIA = WS-HOJE-DIA
+                               PERFORM IMPRIME-LINHA
+                           END-IF
+                   END-READ
+               END-PERFORM.
+
+               DISPLAY SPACE.
+               MOVE WS-TOTAL-ITENS      TO LT-ITENS.
+               MOVE WS-TOTAL-PRECOTOTAL TO LT-PRECOTOTAL.
+               MOVE WS-TOTAL-PRECOVENDA TO LT-PRECOVENDA.
+               DISPLAY LINHA-TOTAL.
+               DISPLAY LINHA-TOTAL2.
+               DISPLAY LINHA-TOTAL3.
+
+               CLOSE PRECO-LOG.
+
+           FIM-PROGRAMA.
+               STOP RUN.
+
+           IMPRIME-LINHA.
+               COMPUTE WS-PRECOTOTAL = PL-QTD * PL-PRECOUNITARIO.
+
+               MOVE PL-MERCADORIA    TO LD-MERCADORIA.
+               MOVE PL-QTD           TO LD-QTD.
+               MOVE PL-PRECOUNITARIO TO LD-PRECOUNITARIO.
+               MOVE WS-PRECOTOTAL    TO LD-PRECOTOTAL.
+               MOVE PL-PRECOVENDA    TO LD-PRECOVENDA.
+               DISPLAY LINHA-DETALHE.
+
+               ADD 1 TO WS-TOTAL-ITENS.
+               ADD WS-PRECOTOTAL TO WS-TOTAL-PRECOTOTAL.
+               ADD PL-PRECOVENDA TO WS-TOTAL-PRECOVENDA.
