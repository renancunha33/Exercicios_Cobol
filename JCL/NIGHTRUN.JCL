@@ -0,0 +1,121 @@
+//NIGHTRUN JOB (ACCT01),'CALC SUITE NIGHTLY',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID
+//*
+//* NIGHTLY BATCH DRIVER FOR THE SEVEN CALCULATION PROGRAMS.
+//* EACH STEP IS NAMED SO A FAILED NIGHT CAN BE RESTARTED FROM THE
+//* STEP THAT ABENDED INSTEAD OF FROM THE TOP, E.G.:
+//*     // RESTART=STEP040
+//* COND=(4,GE) ON EACH STEP STOPS THE CHAIN AS SOON AS A PRIOR STEP
+//* RETURNS A CONDITION CODE OF 4 OR HIGHER.
+//*
+//STEP010  EXEC PGM=CUSTO-DE-DISTRIBUICAO
+//STEPLIB  DD DSN=PROD.CALCSUITE.LOADLIB,DISP=SHR
+//MERCMST  DD DSN=PROD.CALCSUITE.MERCMST.DAT,DISP=SHR
+//TAXAMKP  DD DSN=PROD.CALCSUITE.TAXAMKP.DAT,DISP=SHR
+//PRECOLOG DD DSN=PROD.CALCSUITE.PRECOLOG.DAT,DISP=SHR
+//TAXACAM  DD DSN=PROD.CALCSUITE.TAXACAM.DAT,DISP=SHR
+//* CUSTO-DE-DISTRIBUICAO HAS NO MULTI-RECORD BATCH MODE YET - IT
+//* READS ONE MERCADORIA/QTD/PRECOUNITARIO ENTRY FROM SYSIN AND
+//* STOPS, SO THIS STEP ONLY EVER PRICES A SINGLE QUEUED ITEM A NIGHT.
+//SYSIN    DD *
+ITEM00000001
+0010
+001000
+BRL
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=FIBONACCI,COND=(4,GE,STEP010)
+//STEPLIB  DD DSN=PROD.CALCSUITE.LOADLIB,DISP=SHR
+//FIBSEQ   DD DSN=PROD.CALCSUITE.FIBSEQ.DAT,DISP=SHR
+//FIBCKPT  DD DSN=PROD.CALCSUITE.FIBCKPT.DAT,DISP=SHR
+//FIBLOTE  DD DSN=PROD.CALCSUITE.FIBLOTE.DAT,DISP=SHR
+//SYSIN    DD *
+L
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=CALCULO-DE-MEDIA,COND=(4,GE,STEP020)
+//STEPLIB  DD DSN=PROD.CALCSUITE.LOADLIB,DISP=SHR
+//ROSTER   DD DSN=PROD.CALCSUITE.ROSTER.DAT,DISP=SHR
+//PESOSTUR DD DSN=PROD.CALCSUITE.PESOSTUR.DAT,DISP=SHR
+//GRADES   DD DSN=PROD.CALCSUITE.GRADES.DAT,DISP=SHR
+//SYSIN    DD *
+L
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=Calculo-de-equacao-2-grau,COND=(4,GE,STEP030)
+//STEPLIB  DD DSN=PROD.CALCSUITE.LOADLIB,DISP=SHR
+//EQLOG    DD DSN=PROD.CALCSUITE.EQLOG.DAT,DISP=SHR
+//EQLOTE   DD DSN=PROD.CALCSUITE.EQLOTE.DAT,DISP=SHR
+//SYSIN    DD *
+L
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=CALCULO-SOMA-SUBTR-MULT-DIV,COND=(4,GE,STEP040)
+//STEPLIB  DD DSN=PROD.CALCSUITE.LOADLIB,DISP=SHR
+//OPLOTE   DD DSN=PROD.CALCSUITE.OPLOTE.DAT,DISP=SHR
+//SYSIN    DD *
+L
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP060  EXEC PGM=Calculo-area-circunferencia,COND=(4,GE,STEP050)
+//STEPLIB  DD DSN=PROD.CALCSUITE.LOADLIB,DISP=SHR
+//RAIOLOTE DD DSN=PROD.CALCSUITE.RAIOLOTE.DAT,DISP=SHR
+//SYSIN    DD *
+L
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP070  EXEC PGM=AGENCIA-DE-EMPREGO,COND=(4,GE,STEP060)
+//STEPLIB  DD DSN=PROD.CALCSUITE.LOADLIB,DISP=SHR
+//CANDMST  DD DSN=PROD.CALCSUITE.CANDMST.DAT,DISP=SHR
+//VAGAS    DD DSN=PROD.CALCSUITE.VAGAS.DAT,DISP=SHR
+//* AGENCIA-DE-EMPREGO HAS NO MULTI-RECORD BATCH MODE YET - IT
+//* REGISTERS ONE CANDIDATE FROM SYSIN AND STOPS, SO THIS STEP ONLY
+//* EVER PROCESSES A SINGLE QUEUED REGISTRATION A NIGHT.
+//SYSIN    DD *
+C
+CANDIDATO DA FILA
+M
+141200
+030
+1
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP080  EXEC PGM=RELATORIO-DE-PRECOS,COND=(4,GE,STEP070)
+//STEPLIB  DD DSN=PROD.CALCSUITE.LOADLIB,DISP=SHR
+//MERCMST  DD DSN=PROD.CALCSUITE.MERCMST.DAT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP090  EXEC PGM=RELATORIO-DE-CANDIDATOS,COND=(4,GE,STEP080)
+//STEPLIB  DD DSN=PROD.CALCSUITE.LOADLIB,DISP=SHR
+//CANDMST  DD DSN=PROD.CALCSUITE.CANDMST.DAT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP100  EXEC PGM=CASAMENTO-DE-VAGAS,COND=(4,GE,STEP090)
+//STEPLIB  DD DSN=PROD.CALCSUITE.LOADLIB,DISP=SHR
+//VAGAS    DD DSN=PROD.CALCSUITE.VAGAS.DAT,DISP=SHR
+//CANDMST  DD DSN=PROD.CALCSUITE.CANDMST.DAT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP110  EXEC PGM=RELATORIO-DE-AUDITORIA,COND=(4,GE,STEP100)
+//STEPLIB  DD DSN=PROD.CALCSUITE.LOADLIB,DISP=SHR
+//AUDITLOG DD DSN=PROD.CALCSUITE.AUDITLOG.DAT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP120  EXEC PGM=RECONCILIACAO-DE-ESTOQUE,COND=(4,GE,STEP110)
+//STEPLIB  DD DSN=PROD.CALCSUITE.LOADLIB,DISP=SHR
+//MERCMST  DD DSN=PROD.CALCSUITE.MERCMST.DAT,DISP=SHR
+//CONTFIS  DD DSN=PROD.CALCSUITE.CONTFIS.DAT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP130  EXEC PGM=RELATORIO-DE-TENDENCIA-DE-MEDIA,COND=(4,GE,STEP120)
+//STEPLIB  DD DSN=PROD.CALCSUITE.LOADLIB,DISP=SHR
+//GRADES   DD DSN=PROD.CALCSUITE.GRADES.DAT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
