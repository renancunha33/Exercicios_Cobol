@@ -2,17 +2,81 @@
            PROGRAM-ID. CALCULO-SOMA-SUBTR-MULT-DIV.
 
        ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
            special-names.
            decimal-point is comma.
 
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OP-LOTE-ENTRADA ASSIGN TO "OPLOTE.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-OE-STATUS.
+               SELECT OP-LOTE-SAIDA ASSIGN TO "OPLOTE-REL.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-OS-STATUS.
+               SELECT AUDIT-JOURNAL ASSIGN TO "AUDITLOG.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-AJ-STATUS.
+
        DATA DIVISION.
 
+           FILE SECTION.
+           FD  OP-LOTE-ENTRADA.
+           01 OP-LOTE-ENTRADA-REG.
+               02 OE-A       PIC S9(03).
+               02 OE-B       PIC S9(03).
+
+           FD  OP-LOTE-SAIDA.
+               COPY "OPLOTE.CPY".
+
+           FD  AUDIT-JOURNAL.
+               COPY "AUDITREG.CPY".
+
            WORKING-STORAGE SECTION.
 
+           01 WS-OE-STATUS PIC X(02) VALUE SPACES.
+           01 WS-OS-STATUS PIC X(02) VALUE SPACES.
+           01 WS-AJ-STATUS PIC X(02) VALUE SPACES.
+           01 WS-OE-FIM    PIC X(01) VALUE "N".
+           01 WS-MODO      PIC X(01) VALUE "I".
+           01 WS-HORA-DO-SISTEMA.
+               02 WS-HH PIC 9(02).
+               02 WS-MN PIC 9(02).
+               02 WS-SG PIC 9(02).
+               02 WS-CC PIC 9(02).
+
+           01 WS-TOTAL-SOMA          PIC S9(10) VALUE ZEROS.
+           01 WS-TOTAL-SUBTRACAO     PIC S9(10) VALUE ZEROS.
+           01 WS-TOTAL-MULTIPLICACAO PIC S9(10) VALUE ZEROS.
+           01 WS-TOTAL-DIVISAO      PIC S9(10) VALUE ZEROS.
+
+           01 LINHA-DETALHE-LOTE.
+               02 LDL-A             PIC ----9.
+               02 FILLER            PIC X(02) VALUE SPACES.
+               02 LDL-B             PIC ----9.
+               02 FILLER            PIC X(02) VALUE SPACES.
+               02 LDL-SOMA          PIC ----------9.
+               02 FILLER            PIC X(02) VALUE SPACES.
+               02 LDL-SUBTRACAO     PIC ----------9.
+               02 FILLER            PIC X(02) VALUE SPACES.
+               02 LDL-MULTIPLICACAO PIC ----------9.
+               02 FILLER            PIC X(02) VALUE SPACES.
+               02 LDL-DIVISAO       PIC ----------9.
+
+           01 LINHA-TOTAL-LOTE.
+               02 FILLER   PIC X(20) VALUE "TOTAIS:".
+               02 LTL-SOMA          PIC ----------9.
+               02 FILLER            PIC X(02) VALUE SPACES.
+               02 LTL-SUBTRACAO     PIC ----------9.
+               02 FILLER            PIC X(02) VALUE SPACES.
+               02 LTL-MULTIPLICACAO PIC ----------9.
+               02 FILLER            PIC X(02) VALUE SPACES.
+               02 LTL-DIVISAO       PIC ----------9.
+
            01 DADOS.
-               02 A PIC 9(03).
-               02 B PIC 9(03).
-               02 RESULT PIC 9(10).
+               02 A PIC S9(03).
+               02 B PIC S9(03).
+               02 RESULT PIC S9(10).
 
            01 MENSAGENS-DE-TELA.
 
@@ -22,6 +86,10 @@
                02 MENSA4   PIC X(30) VALUE "SUBTRACAO: ".
                02 MENSA5   PIC X(30) VALUE "MULTIPLICACAO: ".
                02 MENSA6   PIC X(30) VALUE "DIVISAO: ".
+               02 MENSA7   PIC X(35) VALUE
+                   "DIVISAO POR ZERO - NAO CALCULADA".
+               02 MENSA-MODO PIC X(40) VALUE
+                   "MODO (I-INTERATIVO/L-LOTE): ".
 
            01 DATA-DO-SISTEMA.
 
@@ -44,12 +112,28 @@
 
            inicio.
 
-               DISPLAY ERASE AT 0101.
+               DISPLAY SPACES AT 0101 WITH ERASE EOS.
 
                ACCEPT DATA-DO-SISTEMA FROM DATE.
 
                DISPLAY TELA01 AT 0101.
 
+               OPEN EXTEND AUDIT-JOURNAL.
+               IF WS-AJ-STATUS = "35"
+                   OPEN OUTPUT AUDIT-JOURNAL
+                   CLOSE AUDIT-JOURNAL
+                   OPEN EXTEND AUDIT-JOURNAL
+               END-IF.
+
+               DISPLAY MENSA-MODO AT 0415.
+               ACCEPT WS-MODO     AT 0455.
+
+               IF WS-MODO = "L" OR WS-MODO = "l"
+                   PERFORM LOTE-PROCESSA
+                   CLOSE AUDIT-JOURNAL
+                   STOP RUN
+               END-IF.
+
            entrada.
 
                DISPLAY MENSA1 AT 1010.
@@ -72,11 +156,89 @@
                COMPUTE RESULT = A*B.
                DISPLAY RESULT AT 2330.
 
-               COMPUTE RESULT = A/B.
-               DISPLAY RESULT AT 2530.
+               IF B = 0
+                   DISPLAY MENSA7 AT 2530
+               ELSE
+                   COMPUTE RESULT = A/B
+                   DISPLAY RESULT AT 2530
+               END-IF.
 
+               PERFORM GRAVA-AUDITORIA.
+               CLOSE AUDIT-JOURNAL.
                STOP RUN.
 
+           GRAVA-AUDITORIA.
+               ACCEPT WS-HORA-DO-SISTEMA FROM TIME.
+               MOVE "CALCULO-SOMA-SUBTR-MULT-DIV" TO AJ-PROGRAMA.
+               MOVE ANO     TO AJ-ANO.
+               MOVE MES     TO AJ-MES.
+               MOVE DIA     TO AJ-DIA.
+               MOVE WS-HH   TO AJ-HH.
+               MOVE WS-MN   TO AJ-MN.
+               MOVE WS-SG   TO AJ-SS.
+               MOVE A       TO AJ-CHAVE.
+               MOVE RESULT  TO AJ-VALOR.
+               MOVE "OPERACOES CALCULADAS" TO AJ-DESCRICAO.
+               WRITE AUDITORIA-REG.
+
+           LOTE-PROCESSA.
+               OPEN INPUT OP-LOTE-ENTRADA.
+               IF WS-OE-STATUS NOT = "00"
+                   DISPLAY "ARQUIVO OPLOTE.DAT NAO ENCONTRADO"
+                   EXIT PARAGRAPH
+               END-IF.
+
+               OPEN OUTPUT OP-LOTE-SAIDA.
+               MOVE "N" TO WS-OE-FIM.
+               PERFORM UNTIL WS-OE-FIM = "S"
+                   READ OP-LOTE-ENTRADA
+                       AT END
+                           MOVE "S" TO WS-OE-FIM
+                       NOT AT END
+                           MOVE OE-A TO A
+                           MOVE OE-B TO B
+                           PERFORM LOTE-UM-PAR
+                   END-READ
+               END-PERFORM.
+
+               MOVE WS-TOTAL-SOMA          TO LTL-SOMA.
+               MOVE WS-TOTAL-SUBTRACAO     TO LTL-SUBTRACAO.
+               MOVE WS-TOTAL-MULTIPLICACAO TO LTL-MULTIPLICACAO.
+               MOVE WS-TOTAL-DIVISAO       TO LTL-DIVISAO.
+               MOVE LINHA-TOTAL-LOTE       TO OP-LOTE-SAIDA-REG.
+               WRITE OP-LOTE-SAIDA-REG.
+
+               CLOSE OP-LOTE-ENTRADA.
+               CLOSE OP-LOTE-SAIDA.
+
+           LOTE-UM-PAR.
+               MOVE A TO LDL-A.
+               MOVE B TO LDL-B.
+
+               COMPUTE RESULT = A + B.
+               MOVE RESULT TO LDL-SOMA.
+               ADD RESULT TO WS-TOTAL-SOMA.
+
+               COMPUTE RESULT = (A) - (B).
+               MOVE RESULT TO LDL-SUBTRACAO.
+               ADD RESULT TO WS-TOTAL-SUBTRACAO.
+
+               COMPUTE RESULT = A * B.
+               MOVE RESULT TO LDL-MULTIPLICACAO.
+               ADD RESULT TO WS-TOTAL-MULTIPLICACAO.
+
+               IF B = 0
+                   MOVE ZEROS TO LDL-DIVISAO
+               ELSE
+                   COMPUTE RESULT = A / B
+                   MOVE RESULT TO LDL-DIVISAO
+                   ADD RESULT TO WS-TOTAL-DIVISAO
+               END-IF.
+
+               MOVE LINHA-DETALHE-LOTE TO OP-LOTE-SAIDA-REG.
+               WRITE OP-LOTE-SAIDA-REG.
+               PERFORM GRAVA-AUDITORIA.
+
 
 
 
