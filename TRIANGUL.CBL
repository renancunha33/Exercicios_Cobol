@@ -1,19 +1,70 @@
          IDENTIFICATION DIVISION.
              PROGRAM-ID. Calculo-area-circunferencia.
              ENVIRONMENT DIVISION.
+             CONFIGURATION SECTION.
              special-names.
                decimal-point is comma.
+
+             INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+                 SELECT RAIO-LOTE-ENTRADA ASSIGN TO "RAIOLOTE.DAT"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-RE-STATUS.
+                 SELECT RAIO-LOTE-SAIDA ASSIGN TO "RAIOLOTE-REL.DAT"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-RS-STATUS.
+                 SELECT AUDIT-JOURNAL ASSIGN TO "AUDITLOG.DAT"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-AJ-STATUS.
+
              DATA DIVISION.
+
+             FILE SECTION.
+             FD  RAIO-LOTE-ENTRADA.
+             01 RAIO-LOTE-ENTRADA-REG.
+                 02 RE-RAIO    PIC 9(05)V99.
+
+             FD  RAIO-LOTE-SAIDA.
+                 COPY "RAIOLOTE.CPY".
+
+             FD  AUDIT-JOURNAL.
+                 COPY "AUDITREG.CPY".
+
              WORKING-STORAGE SECTION.
+
+             01 WS-RE-STATUS PIC X(02) VALUE SPACES.
+             01 WS-RS-STATUS PIC X(02) VALUE SPACES.
+             01 WS-AJ-STATUS PIC X(02) VALUE SPACES.
+             01 WS-RE-FIM    PIC X(01) VALUE "N".
+             01 WS-MODO      PIC X(01) VALUE "I".
+             01 WS-AREA-OK   PIC X(01) VALUE "S".
+             01 WS-HORA-DO-SISTEMA.
+                 02 WS-HH PIC 9(02).
+                 02 WS-MN PIC 9(02).
+                 02 WS-SG PIC 9(02).
+                 02 WS-CC PIC 9(02).
+
+             01 LINHA-DETALHE-RAIO.
+                 02 LDR-RAIO            PIC ZZZZZ9,99.
+                 02 FILLER              PIC X(02) VALUE SPACES.
+                 02 LDR-AREA            PIC ZZZZZZZZZZ9,99.
+                 02 FILLER              PIC X(02) VALUE SPACES.
+                 02 LDR-CIRCUNFERENCIA  PIC ZZZZZZZ9,99.
+
              01 DADOS.
-               02 wRAIO PIC 9(03)v99.
-               02 wAREA PIC 9(05)v99.
+               02 wRAIO PIC 9(05)v99.
+               02 wAREA PIC 9(11)v99.
+               02 wCIRCUNFERENCIA PIC 9(07)v99.
              01 MENSAGEMS-DE-TELA.
                02 MENSA1        PIC X(50) VALUE
                   "DIGITE O RAIO".
                02 MENSA2        PIC X(30) VALUE
                   "FIM DO PROGRAMA".
                02 MENSA3        PIC X(30) VALUE SPACE.
+               02 MENSA-MODO    PIC X(40) VALUE
+                  "MODO (I-INTERATIVO/L-LOTE): ".
+               02 MENSA-OVERFLOW PIC X(60) VALUE
+                  "RAIO EXCEDE A CAPACIDADE DE CALCULO DA AREA".
 
           01 DATA-DO-SISTEMA.
              02 ANO        PIC 9(02) VALUE ZEROS.
@@ -29,20 +80,103 @@
             "CALCULO DA AREA DE UM CIRCULO".
             02 LINE 08 COLUMN 15 VALUE "RAIO".
             02 LINE 10 COLUMN 15 VALUE "AREA".
+            02 LINE 12 COLUMN 15 VALUE "CIRCUNFERENCIA".
 
          PROCEDURE DIVISION.
             inicio.
               ACCEPT DATA-DO-SISTEMA FROM DATE.
-              DISPLAY ERASE AT 0101.
+              DISPLAY SPACES AT 0101 WITH ERASE EOS.
               DISPLAY TELA01 AT 0101.
+
+              OPEN EXTEND AUDIT-JOURNAL.
+              IF WS-AJ-STATUS = "35"
+                  OPEN OUTPUT AUDIT-JOURNAL
+                  CLOSE AUDIT-JOURNAL
+                  OPEN EXTEND AUDIT-JOURNAL
+              END-IF.
+
+              DISPLAY MENSA-MODO AT 0415.
+              ACCEPT WS-MODO     AT 0455.
+
+              IF WS-MODO = "L" OR WS-MODO = "l"
+                  PERFORM LOTE-PROCESSA
+                  CLOSE AUDIT-JOURNAL
+                  STOP RUN
+              END-IF.
+
             entrada.
               DISPLAY MENSA1 AT 2030.
               ACCEPT wRAIO AT 0821.
               DISPLAY MENSA3 AT 1830.
             calcula.
-            compute wArea=3,1416*(wRaio**2).
-            Display wArea AT 1021.
+            MOVE "S" TO WS-AREA-OK.
+            compute wArea=3,14159265*(wRaio**2)
+                ON SIZE ERROR
+                    MOVE "N" TO WS-AREA-OK
+            END-COMPUTE.
+            IF WS-AREA-OK = "N"
+                DISPLAY MENSA-OVERFLOW AT 1021
+            ELSE
+                Display wArea AT 1021
+            END-IF.
+            compute wCIRCUNFERENCIA=2*3,14159265*wRaio.
+            Display wCIRCUNFERENCIA AT 1230.
             finaliza.
             DISPLAY MENSA2 AT 1830.
+            PERFORM GRAVA-AUDITORIA.
+            CLOSE AUDIT-JOURNAL.
             stop" ".
                 stop run.
+
+            GRAVA-AUDITORIA.
+                ACCEPT WS-HORA-DO-SISTEMA FROM TIME.
+                MOVE "Calculo-area-circunferencia" TO AJ-PROGRAMA.
+                MOVE ANO     TO AJ-ANO.
+                MOVE MES     TO AJ-MES.
+                MOVE DIA     TO AJ-DIA.
+                MOVE WS-HH   TO AJ-HH.
+                MOVE WS-MN   TO AJ-MN.
+                MOVE WS-SG   TO AJ-SS.
+                MOVE wRAIO   TO AJ-CHAVE.
+                MOVE wAREA   TO AJ-VALOR.
+                MOVE "AREA CALCULADA" TO AJ-DESCRICAO.
+                WRITE AUDITORIA-REG.
+
+            LOTE-PROCESSA.
+                OPEN INPUT RAIO-LOTE-ENTRADA.
+                IF WS-RE-STATUS NOT = "00"
+                    DISPLAY "ARQUIVO RAIOLOTE.DAT NAO ENCONTRADO"
+                    EXIT PARAGRAPH
+                END-IF.
+
+                OPEN OUTPUT RAIO-LOTE-SAIDA.
+                MOVE "N" TO WS-RE-FIM.
+                PERFORM UNTIL WS-RE-FIM = "S"
+                    READ RAIO-LOTE-ENTRADA
+                        AT END
+                            MOVE "S" TO WS-RE-FIM
+                        NOT AT END
+                            MOVE RE-RAIO TO wRAIO
+                            PERFORM LOTE-UM-RAIO
+                    END-READ
+                END-PERFORM.
+                CLOSE RAIO-LOTE-ENTRADA.
+                CLOSE RAIO-LOTE-SAIDA.
+
+            LOTE-UM-RAIO.
+                MOVE "S" TO WS-AREA-OK.
+                COMPUTE wArea = 3,14159265 * (wRaio ** 2)
+                    ON SIZE ERROR
+                        MOVE "N" TO WS-AREA-OK
+                END-COMPUTE.
+                IF WS-AREA-OK = "N"
+                    MOVE ZEROS TO wAREA
+                    DISPLAY MENSA-OVERFLOW
+                END-IF.
+                COMPUTE wCIRCUNFERENCIA = 2 * 3,14159265 * wRaio.
+                MOVE wRAIO            TO LDR-RAIO.
+                MOVE wAREA            TO LDR-AREA.
+                MOVE wCIRCUNFERENCIA  TO LDR-CIRCUNFERENCIA.
+                MOVE LINHA-DETALHE-RAIO TO RAIO-LOTE-SAIDA-REG.
+                WRITE RAIO-LOTE-SAIDA-REG.
+                PERFORM GRAVA-AUDITORIA.
