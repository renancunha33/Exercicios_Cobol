@@ -4,19 +4,106 @@
        ENVIRONMENT DIVISION.
        special-names.
            decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNO-ROSTER ASSIGN TO "ROSTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AR-STATUS.
+           SELECT MEDIA-REL ASSIGN TO "MEDIA-REL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MR-STATUS.
+           SELECT PESO-TURMA ASSIGN TO "PESOSTUR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PT-STATUS.
+           SELECT GRADES-MASTER ASSIGN TO "GRADES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GR-CHAVE
+               FILE STATUS IS WS-GR-STATUS.
+           SELECT AUDIT-JOURNAL ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AJ-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNO-ROSTER.
+           COPY "ALUNOREG.CPY".
+
+       FD  GRADES-MASTER.
+           COPY "GRADEREG.CPY".
+
+       FD  MEDIA-REL.
+       01 MEDIA-REL-REG.
+           02 MR-MATRICULA     PIC X(10).
+           02 FILLER           PIC X(02) VALUE SPACES.
+           02 MR-NOME          PIC X(30).
+           02 FILLER           PIC X(02) VALUE SPACES.
+           02 MR-NOTA1         PIC Z9,99.
+           02 FILLER           PIC X(02) VALUE SPACES.
+           02 MR-NOTA2         PIC Z9,99.
+           02 FILLER           PIC X(02) VALUE SPACES.
+           02 MR-NOTA3         PIC Z9,99.
+           02 FILLER           PIC X(02) VALUE SPACES.
+           02 MR-MEDIA         PIC Z9,99.
+           02 FILLER           PIC X(02) VALUE SPACES.
+           02 MR-SITUACAO      PIC X(09).
+           02 FILLER           PIC X(02) VALUE SPACES.
+           02 MR-CONCEITO      PIC X(01).
+
+       FD  PESO-TURMA.
+           COPY "PESOSTUR.CPY".
+
+       FD  AUDIT-JOURNAL.
+           COPY "AUDITREG.CPY".
+
        WORKING-STORAGE SECTION.
+       01 WS-AR-STATUS PIC X(02) VALUE SPACES.
+       01 WS-MR-STATUS PIC X(02) VALUE SPACES.
+       01 WS-PT-STATUS PIC X(02) VALUE SPACES.
+       01 WS-GR-STATUS PIC X(02) VALUE SPACES.
+       01 WS-AJ-STATUS PIC X(02) VALUE SPACES.
+       01 WS-AR-FIM    PIC X(01) VALUE "N".
+       01 WS-PT-FIM    PIC X(01) VALUE "N".
+       01 WS-MODO      PIC X(01) VALUE "I".
+       01 WS-HORA-DO-SISTEMA.
+           02 WS-HH PIC 9(02).
+           02 WS-MN PIC 9(02).
+           02 WS-SG PIC 9(02).
+           02 WS-CC PIC 9(02).
+
+       01 WS-PESOS.
+           02 WS-PESO1 PIC 9(01)V9999 VALUE 0,3334.
+           02 WS-PESO2 PIC 9(01)V9999 VALUE 0,3333.
+           02 WS-PESO3 PIC 9(01)V9999 VALUE 0,3333.
+
+       01 WS-NOTA-CORTE PIC 9(02)V99 VALUE 6,00.
+
        01 DADOS.
+           02 MATRICULA PIC  X(10).
+           02 CODTURMA  PIC  X(08).
+           02 PERIODO   PIC  X(06).
            02 NOTA1     PIC  9(02)V99.
            02 NOTA2     PIC  9(02)V99.
+           02 NOTA3     PIC  9(02)V99.
            02 MEDIA     PIC  9(02)V99.
            02 NOME      PIC  X(50).
+           02 SITUACAO  PIC  X(09).
+           02 CONCEITO  PIC  X(01).
        01 MENSAGENS-DE-TELA.
            02 MENSA0       PIC X(50) VALUE "DIGITE O NOME DO ALUNO:".
            02 MENSA1       PIC X(50) VALUE "DIGITE A NOTA 1:".
            02 MENSA2       PIC X(50) VALUE "DIGITE A NOTA 2:".
            02 MENSA3       PIC X(50) VALUE "A MEDIA E:".
            02 MENSA4       PIC X(50) VALUE "FIM DO PROGRAMA".
+           02 MENSA5       PIC X(50) VALUE "DIGITE A NOTA 3:".
+           02 MENSA6       PIC X(50) VALUE "DIGITE O CODIGO DA TURMA:".
+           02 MENSA7       PIC X(50) VALUE
+              "DIGITE A MATRICULA DO ALUNO:".
+           02 MENSA8       PIC X(50) VALUE "SITUACAO:".
+           02 MENSA9       PIC X(50) VALUE "CONCEITO:".
+           02 MENSA10      PIC X(50) VALUE
+              "DIGITE O PERIODO (EX: 2026-1):".
+           02 MENSA-MODO   PIC X(50) VALUE
+              "MODO (I-INTERATIVO/L-LOTE TURMA): ".
 
        01 DATA-DO-SISTEMA.
           02 ANO           PIC 9(02) VALUE ZEROS.
@@ -27,25 +114,188 @@
           02 LINE 02 COLUMN 05 PIC 9(02)/ USING DIA.
           02 LINE 02 COLUMN 08 PIC 9(02)/ USING MES.
           02 LINE 02 COLUMN 11 PIC 9(02)  USING ANO.
-          02 LINE 02 COLUMN VALUE "CALCULO DA MEDIA DE NOTAS".
+          02 LINE 02 COLUMN 28 VALUE "CALCULO DA MEDIA DE NOTAS".
        PROCEDURE DIVISION.
            inicio.
-                DISPLAY ERASE AT 0101.
+                DISPLAY SPACES AT 0101 WITH ERASE EOS.
                 ACCEPT DATA-DO-SISTEMA FROM DATE.
                 DISPLAY TELA01 AT 0101.
+
+                OPEN I-O GRADES-MASTER.
+                IF WS-GR-STATUS = "35"
+                    OPEN OUTPUT GRADES-MASTER
+                    CLOSE GRADES-MASTER
+                    OPEN I-O GRADES-MASTER
+                END-IF.
+
+                OPEN EXTEND AUDIT-JOURNAL.
+                IF WS-AJ-STATUS = "35"
+                    OPEN OUTPUT AUDIT-JOURNAL
+                    CLOSE AUDIT-JOURNAL
+                    OPEN EXTEND AUDIT-JOURNAL
+                END-IF.
+
+                DISPLAY MENSA-MODO AT 0610.
+                ACCEPT WS-MODO AT 0660.
+
+                IF WS-MODO = "L" OR WS-MODO = "l"
+                    PERFORM LOTE-PROCESSA-TURMA
+                    CLOSE GRADES-MASTER
+                    CLOSE AUDIT-JOURNAL
+                    STOP RUN
+                END-IF.
            entrada.
-                DISPLAY MENSA0 AT 1010.
-                ACCEPT NOME    AT 1050.
-                DISPLAY MENSA1 AT 1410.
-                ACCEPT NOTA1   AT 1450.
-                DISPLAY MENSA2 AT 1810.
-                ACCEPT NOTA2   AT 1850.
-                DISPLAY MENSA3 AT 2210.
-                   
+                DISPLAY MENSA7 AT 1010.
+                ACCEPT MATRICULA AT 1050.
+                DISPLAY MENSA0 AT 1410.
+                ACCEPT NOME     AT 1450.
+                DISPLAY MENSA6 AT 1810.
+                ACCEPT CODTURMA AT 1850.
+                DISPLAY MENSA10 AT 2010.
+                ACCEPT PERIODO  AT 2050.
+                DISPLAY MENSA1 AT 2210.
+                ACCEPT NOTA1   AT 2250.
+                DISPLAY MENSA2 AT 2610.
+                ACCEPT NOTA2   AT 2650.
+                DISPLAY MENSA5 AT 3010.
+                ACCEPT NOTA3   AT 3050.
+                DISPLAY MENSA3 AT 3410.
+
            calcula.
-                COMPUTE MEDIA=(NOTA1+NOTA2)/2.
-                DISPLAY MEDIA AT 2250.
-                DISPLAY MENSA4 AT 2610. 
+                PERFORM CARREGA-PESOS.
+                COMPUTE MEDIA = (NOTA1 * WS-PESO1)
+                              + (NOTA2 * WS-PESO2)
+                              + (NOTA3 * WS-PESO3).
+                DISPLAY MEDIA AT 3450.
+                PERFORM CLASSIFICA-RESULTADO.
+                DISPLAY MENSA8   AT 3810.
+                DISPLAY SITUACAO AT 3850.
+                DISPLAY MENSA9   AT 4210.
+                DISPLAY CONCEITO AT 4250.
+                DISPLAY MENSA4   AT 4610.
+                PERFORM GRAVA-NOTAS.
+                CLOSE GRADES-MASTER.
+                CLOSE AUDIT-JOURNAL.
                 STOP RUN.
 
+           CLASSIFICA-RESULTADO.
+                IF MEDIA >= WS-NOTA-CORTE
+                    MOVE "APROVADO " TO SITUACAO
+                ELSE
+                    MOVE "REPROVADO" TO SITUACAO
+                END-IF.
+                EVALUATE TRUE
+                    WHEN MEDIA >= 9,00
+                        MOVE "A" TO CONCEITO
+                    WHEN MEDIA >= 7,00
+                        MOVE "B" TO CONCEITO
+                    WHEN MEDIA >= WS-NOTA-CORTE
+                        MOVE "C" TO CONCEITO
+                    WHEN OTHER
+                        MOVE "F" TO CONCEITO
+                END-EVALUATE.
+
+           GRAVA-NOTAS.
+                MOVE MATRICULA TO GR-MATRICULA.
+                MOVE CODTURMA  TO GR-CODTURMA.
+                MOVE PERIODO   TO GR-PERIODO.
+                MOVE NOME      TO GR-NOME.
+                MOVE NOTA1     TO GR-NOTA1.
+                MOVE NOTA2     TO GR-NOTA2.
+                MOVE NOTA3     TO GR-NOTA3.
+                MOVE MEDIA     TO GR-MEDIA.
+                MOVE SITUACAO  TO GR-SITUACAO.
+                MOVE CONCEITO  TO GR-CONCEITO.
+                MOVE ANO       TO GR-ANO.
+                MOVE MES       TO GR-MES.
+                MOVE DIA       TO GR-DIA.
+                WRITE GRADES-MASTER-REG
+                    INVALID KEY
+                        REWRITE GRADES-MASTER-REG
+                END-WRITE.
+                PERFORM GRAVA-AUDITORIA.
+
+           GRAVA-AUDITORIA.
+                ACCEPT WS-HORA-DO-SISTEMA FROM TIME.
+                MOVE "CALCULO-DE-MEDIA"  TO AJ-PROGRAMA.
+                MOVE ANO                 TO AJ-ANO.
+                MOVE MES                 TO AJ-MES.
+                MOVE DIA                 TO AJ-DIA.
+                MOVE WS-HH               TO AJ-HH.
+                MOVE WS-MN               TO AJ-MN.
+                MOVE WS-SG               TO AJ-SS.
+                MOVE MATRICULA           TO AJ-CHAVE.
+                MOVE MEDIA               TO AJ-VALOR.
+                MOVE "MEDIA CALCULADA"   TO AJ-DESCRICAO.
+                WRITE AUDITORIA-REG.
+
+           CARREGA-PESOS.
+                MOVE 0,3334 TO WS-PESO1.
+                MOVE 0,3333 TO WS-PESO2.
+                MOVE 0,3333 TO WS-PESO3.
+                OPEN INPUT PESO-TURMA.
+                IF WS-PT-STATUS NOT = "00"
+                    EXIT PARAGRAPH
+                END-IF.
+                MOVE "N" TO WS-PT-FIM.
+                PERFORM UNTIL WS-PT-FIM = "S"
+                    READ PESO-TURMA
+                        AT END
+                            MOVE "S" TO WS-PT-FIM
+                        NOT AT END
+                            IF PT-CODTURMA = CODTURMA
+                                MOVE PT-PESO1 TO WS-PESO1
+                                MOVE PT-PESO2 TO WS-PESO2
+                                MOVE PT-PESO3 TO WS-PESO3
+                                MOVE "S" TO WS-PT-FIM
+                            END-IF
+                    END-READ
+                END-PERFORM.
+                CLOSE PESO-TURMA.
+
+           LOTE-PROCESSA-TURMA.
+                OPEN INPUT ALUNO-ROSTER.
+                IF WS-AR-STATUS NOT = "00"
+                    DISPLAY "ARQUIVO ROSTER.DAT NAO ENCONTRADO"
+                    EXIT PARAGRAPH
+                END-IF.
+
+                OPEN OUTPUT MEDIA-REL.
+                MOVE "N" TO WS-AR-FIM.
+                PERFORM UNTIL WS-AR-FIM = "S"
+                    READ ALUNO-ROSTER
+                        AT END
+                            MOVE "S" TO WS-AR-FIM
+                        NOT AT END
+                            PERFORM LOTE-UM-ALUNO
+                    END-READ
+                END-PERFORM.
+                CLOSE ALUNO-ROSTER.
+                CLOSE MEDIA-REL.
+
+           LOTE-UM-ALUNO.
+                MOVE AR-MATRICULA TO MATRICULA.
+                MOVE AR-CODTURMA  TO CODTURMA.
+                MOVE AR-PERIODO   TO PERIODO.
+                MOVE AR-NOME      TO NOME.
+                MOVE AR-NOTA1     TO NOTA1.
+                MOVE AR-NOTA2     TO NOTA2.
+                MOVE AR-NOTA3     TO NOTA3.
+                PERFORM CARREGA-PESOS.
+                COMPUTE MEDIA = (NOTA1 * WS-PESO1)
+                              + (NOTA2 * WS-PESO2)
+                              + (NOTA3 * WS-PESO3).
+                PERFORM CLASSIFICA-RESULTADO.
+                PERFORM GRAVA-NOTAS.
+
+                MOVE AR-MATRICULA TO MR-MATRICULA.
+                MOVE AR-NOME      TO MR-NOME.
+                MOVE NOTA1        TO MR-NOTA1.
+                MOVE NOTA2        TO MR-NOTA2.
+                MOVE NOTA3        TO MR-NOTA3.
+                MOVE MEDIA        TO MR-MEDIA.
+                MOVE SITUACAO     TO MR-SITUACAO.
+                MOVE CONCEITO     TO MR-CONCEITO.
+                WRITE MEDIA-REL-REG.
+
 
