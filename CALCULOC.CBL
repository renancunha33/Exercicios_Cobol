@@ -1,26 +1,96 @@
        IDENTIFICATION DIVISION.
              PROGRAM-ID. CUSTO-DE-DISTRIBUICAO.
              ENVIRONMENT DIVISION.
+             CONFIGURATION SECTION.
              special-names.
              decimal-point is comma.
+             INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+                 SELECT MERC-MASTER ASSIGN TO "MERCMST.DAT"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS MM-MERCADORIA
+                     FILE STATUS IS WS-MM-STATUS.
+                 SELECT TAXA-MARKUP ASSIGN TO "TAXAMKP.DAT"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-TM-STATUS.
+                 SELECT PRECO-LOG ASSIGN TO "PRECOLOG.DAT"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-PL-STATUS.
+                 SELECT TAXA-CAMBIO ASSIGN TO "TAXACAM.DAT"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-TC-STATUS.
+                 SELECT AUDIT-JOURNAL ASSIGN TO "AUDITLOG.DAT"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-AJ-STATUS.
        DATA DIVISION.
+           FILE SECTION.
+           FD  MERC-MASTER.
+               COPY "MERCMST.CPY".
+
+           FD  TAXA-MARKUP.
+               COPY "TAXAMKP.CPY".
+
+           FD  PRECO-LOG.
+               COPY "PRECOLOG.CPY".
+
+           FD  TAXA-CAMBIO.
+               COPY "TAXACAM.CPY".
+
+           FD  AUDIT-JOURNAL.
+               COPY "AUDITREG.CPY".
+
            WORKING-STORAGE SECTION.
 
+           01 WS-MM-STATUS PIC X(02) VALUE SPACES.
+           01 WS-TM-STATUS PIC X(02) VALUE SPACES.
+           01 WS-PL-STATUS PIC X(02) VALUE SPACES.
+           01 WS-AJ-STATUS PIC X(02) VALUE SPACES.
+           01 WS-HORA-DO-SISTEMA.
+               02 WS-HH PIC 9(02).
+               02 WS-MN PIC 9(02).
+               02 WS-SG PIC 9(02).
+               02 WS-CC PIC 9(02).
+
+           01 WS-TAXA-MARKUP PIC 9(02)V9999 VALUE 1,3000.
+           01 WS-DATA-HOJE PIC 9(06) VALUE ZEROS.
+           01 WS-TM-FIM-ARQUIVO   PIC X(01) VALUE "N".
+
+           01 WS-TC-STATUS PIC X(02) VALUE SPACES.
+           01 WS-TC-FIM-ARQUIVO   PIC X(01) VALUE "N".
+           01 WS-TAXA-CAMBIO PIC 9(04)V9999 VALUE 1,0000.
+           01 WS-PRECOTOTAL-LOCAL PIC 9(07)V99.
+           01 WS-PRECOVENDA-LOCAL PIC 9(08)V99.
+           01 WS-QTD-ANTERIOR PIC 9(04) VALUE ZEROS.
+           01 WS-ESTOQUE-OK PIC X(01) VALUE "S".
+
            01 DADOS.
                 02 MERCADORIA PIC X(20).
                 02 QTD PIC 9(4).
                 02 PRECOUNITARIO PIC 9(4)V99.
                 02 PRECOTOTAL PIC 9(6)V99.
                 02 PRECOVENDA PIC 9(7)V99.
+                02 MOEDA PIC X(03).
 
 
            01 MENSAGENS-DE-TELA.
                 02 MENSA1 PIC X(30) VALUE "DIGITE O NOME: ".
                 02 MENSA2 PIC X(30) VALUE "DIGITE QTD.: ".
-                02 MENSA3 PIC X(30) VALUE "DIGITE O PRE�O: ".
+                02 MENSA3 PIC X(30) VALUE "DIGITE O PRECO: ".
                 02 MENSA4 PIC X(30) VALUE "VALOR TOTAL DE MERCADORIA: ".
-                02 MENSA5 PIC X(30) VALUE "PRE�O DE VENDA COM 30%: ".
+                02 MENSA5 PIC X(30) VALUE
+                   "PRECO DE VENDA C/ MARKUP: ".
                 02 MENSA6 PIC X(30) VALUE "FIM DE PROGRAMA".
+                02 MENSA-QTD-INVALIDA PIC X(40) VALUE
+                   "QTD DEVE SER MAIOR QUE ZERO - REDIGITE".
+                02 MENSA-PRECO-INVALIDO PIC X(40) VALUE
+                   "PRECO DEVE SER MAIOR QUE ZERO - REDIGITE".
+                02 MENSA7 PIC X(30) VALUE "DIGITE A MOEDA (BRL/USD): ".
+                02 MENSA8 PIC X(30) VALUE
+                   "VALOR TOTAL EM MOEDA LOCAL: ".
+                02 MENSA9 PIC X(30) VALUE "VENDA EM MOEDA LOCAL: ".
+                02 MENSA-ESTOQUE-OVERFLOW PIC X(60) VALUE
+                   "ESTOQUE ACUMULADO EXCEDE A CAPACIDADE DO CAMPO".
 
            01 DATA-DO-SISTEMA.
                 02 ANO PIC 9(02) VALUE ZEROS.
@@ -40,33 +110,199 @@
 
                INICIO.
 
-                   DISPLAY ERASE AT 0101.
+                   DISPLAY SPACES AT 0101 WITH ERASE EOS.
 
                    ACCEPT DATA-DO-SISTEMA FROM DATE.
 
                    DISPLAY TELA01 AT 0101.
 
+                   OPEN I-O MERC-MASTER.
+                   IF WS-MM-STATUS = "35"
+                       OPEN OUTPUT MERC-MASTER
+                       CLOSE MERC-MASTER
+                       OPEN I-O MERC-MASTER
+                   END-IF.
+
+                   MOVE ANO TO WS-DATA-HOJE(1:2).
+                   MOVE MES TO WS-DATA-HOJE(3:2).
+                   MOVE DIA TO WS-DATA-HOJE(5:2).
+
+                   PERFORM CARREGA-TAXA-MARKUP.
+
+                   OPEN EXTEND PRECO-LOG.
+                   IF WS-PL-STATUS = "35"
+                       OPEN OUTPUT PRECO-LOG
+                       CLOSE PRECO-LOG
+                       OPEN EXTEND PRECO-LOG
+                   END-IF.
+
+                   OPEN EXTEND AUDIT-JOURNAL.
+                   IF WS-AJ-STATUS = "35"
+                       OPEN OUTPUT AUDIT-JOURNAL
+                       CLOSE AUDIT-JOURNAL
+                       OPEN EXTEND AUDIT-JOURNAL
+                   END-IF.
+
                ENTRADA.
                    DISPLAY MENSA1 AT 1010.
                    ACCEPT MERCADORIA AT 1030.
-                   DISPLAY MENSA2 AT 1410.
-                   ACCEPT QTD AT 1430.
-                   DISPLAY MENSA3 AT 1810.
-                   ACCEPT PRECOUNITARIO AT 1830.
-                   DISPLAY MENSA4 AT 2210.
 
-                   DISPLAY MENSA5 AT 2610.
+                   MOVE ZEROS TO QTD.
+                   PERFORM UNTIL QTD > ZEROS
+                       DISPLAY MENSA2 AT 1410
+                       ACCEPT QTD AT 1430
+                       IF QTD NOT > ZEROS
+                           DISPLAY MENSA-QTD-INVALIDA AT 1610
+                       END-IF
+                   END-PERFORM.
+
+                   MOVE ZEROS TO PRECOUNITARIO.
+                   PERFORM UNTIL PRECOUNITARIO > ZEROS
+                       DISPLAY MENSA3 AT 1810
+                       ACCEPT PRECOUNITARIO AT 1830
+                       IF PRECOUNITARIO NOT > ZEROS
+                           DISPLAY MENSA-PRECO-INVALIDO AT 2010
+                       END-IF
+                   END-PERFORM.
+
+                   DISPLAY MENSA7 AT 2210.
+                   ACCEPT MOEDA AT 2230.
+                   PERFORM CARREGA-TAXA-CAMBIO.
+
+                   DISPLAY MENSA4 AT 2610.
+                   DISPLAY MENSA8 AT 2810.
+                   DISPLAY MENSA5 AT 3010.
+                   DISPLAY MENSA9 AT 3210.
 
 
 
                CALCULA.
                    COMPUTE PRECOTOTAL = QTD*PRECOUNITARIO.
-                   DISPLAY PRECOTOTAL AT 2230.
+                   DISPLAY PRECOTOTAL AT 2630.
+
+                   COMPUTE PRECOVENDA = PRECOTOTAL * WS-TAXA-MARKUP.
+                   DISPLAY PRECOVENDA AT 3030.
+
+                   COMPUTE WS-PRECOTOTAL-LOCAL =
+                       PRECOTOTAL * WS-TAXA-CAMBIO.
+                   DISPLAY WS-PRECOTOTAL-LOCAL AT 2830.
 
-                   COMPUTE PRECOVENDA = PRECOTOTAL * 1,3.
-                   DISPLAY PRECOVENDA AT 2630.
+                   COMPUTE WS-PRECOVENDA-LOCAL =
+                       PRECOVENDA * WS-TAXA-CAMBIO.
+                   DISPLAY WS-PRECOVENDA-LOCAL AT 3230.
 
-                   DISPLAY MENSA6 AT 3010.
+                   PERFORM GRAVA-MERCADORIA.
+                   PERFORM GRAVA-LOG.
+                   PERFORM GRAVA-AUDITORIA.
+
+                   DISPLAY MENSA6 AT 3410.
+                   CLOSE MERC-MASTER.
+                   CLOSE PRECO-LOG.
+                   CLOSE AUDIT-JOURNAL.
                    STOP RUN.
 
+               GRAVA-AUDITORIA.
+                   MOVE "CUSTO-DE-DISTRIBUICAO" TO AJ-PROGRAMA.
+                   MOVE ANO           TO AJ-ANO.
+                   MOVE MES           TO AJ-MES.
+                   MOVE DIA           TO AJ-DIA.
+                   MOVE WS-HH         TO AJ-HH.
+                   MOVE WS-MN         TO AJ-MN.
+                   MOVE WS-SG         TO AJ-SS.
+                   MOVE MERCADORIA    TO AJ-CHAVE.
+                   MOVE PRECOVENDA    TO AJ-VALOR.
+                   MOVE "PRECO CALCULADO" TO AJ-DESCRICAO.
+                   WRITE AUDITORIA-REG.
+
+               GRAVA-LOG.
+                   ACCEPT WS-HORA-DO-SISTEMA FROM TIME.
+                   MOVE ANO           TO PL-ANO.
+                   MOVE MES           TO PL-MES.
+                   MOVE DIA           TO PL-DIA.
+                   MOVE WS-HH         TO PL-HH.
+                   MOVE WS-MN         TO PL-MM.
+                   MOVE WS-SG         TO PL-SS.
+                   MOVE MERCADORIA    TO PL-MERCADORIA.
+                   MOVE QTD           TO PL-QTD.
+                   MOVE PRECOUNITARIO TO PL-PRECOUNITARIO.
+                   MOVE PRECOVENDA    TO PL-PRECOVENDA.
+                   MOVE MOEDA                 TO PL-MOEDA.
+                   MOVE WS-TAXA-CAMBIO        TO PL-TAXA-CAMBIO.
+                   MOVE WS-PRECOVENDA-LOCAL   TO PL-PRECOVENDA-LOCAL.
+                   WRITE PRECO-LOG-REG.
+
+               GRAVA-MERCADORIA.
+                   MOVE ZEROS         TO WS-QTD-ANTERIOR.
+                   MOVE MERCADORIA    TO MM-MERCADORIA.
+                   READ MERC-MASTER
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           MOVE MM-QTD TO WS-QTD-ANTERIOR
+                   END-READ.
+
+                   MOVE "S" TO WS-ESTOQUE-OK.
+                   MOVE MERCADORIA    TO MM-MERCADORIA.
+                   ADD WS-QTD-ANTERIOR QTD GIVING MM-QTD
+                       ON SIZE ERROR
+                           MOVE "N" TO WS-ESTOQUE-OK
+                   END-ADD.
+
+                   IF WS-ESTOQUE-OK = "N"
+                       DISPLAY MENSA-ESTOQUE-OVERFLOW AT 3610
+                   ELSE
+                       MOVE PRECOUNITARIO TO MM-PRECOUNITARIO
+                       MOVE PRECOTOTAL    TO MM-PRECOTOTAL
+                       MOVE PRECOVENDA    TO MM-PRECOVENDA
+                       MOVE ANO           TO MM-ANO
+                       MOVE MES           TO MM-MES
+                       MOVE DIA           TO MM-DIA
+                       MOVE MOEDA         TO MM-MOEDA
+                       MOVE WS-TAXA-CAMBIO        TO MM-TAXA-CAMBIO
+                       MOVE WS-PRECOTOTAL-LOCAL   TO MM-PRECOTOTAL-LOCAL
+                       MOVE WS-PRECOVENDA-LOCAL   TO MM-PRECOVENDA-LOCAL
+
+                       WRITE MERC-MASTER-REG
+                           INVALID KEY
+                               REWRITE MERC-MASTER-REG
+                       END-WRITE
+                   END-IF.
+
+               CARREGA-TAXA-MARKUP.
+                   OPEN INPUT TAXA-MARKUP.
+                   IF WS-TM-STATUS = "00"
+                       PERFORM UNTIL WS-TM-FIM-ARQUIVO = "S"
+                           READ TAXA-MARKUP
+                               AT END
+                                   MOVE "S" TO WS-TM-FIM-ARQUIVO
+                               NOT AT END
+                                   IF TM-DATA-VIGENCIA <= WS-DATA-HOJE
+                                       MOVE TM-TAXA TO WS-TAXA-MARKUP
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+                       CLOSE TAXA-MARKUP
+                   END-IF.
+
+               CARREGA-TAXA-CAMBIO.
+                   MOVE 1,0000 TO WS-TAXA-CAMBIO.
+                   IF MOEDA NOT = "BRL" AND MOEDA NOT = SPACES
+                       MOVE "N" TO WS-TC-FIM-ARQUIVO
+                       OPEN INPUT TAXA-CAMBIO
+                       IF WS-TC-STATUS = "00"
+                           PERFORM UNTIL WS-TC-FIM-ARQUIVO = "S"
+                               READ TAXA-CAMBIO
+                                   AT END
+                                   MOVE "S" TO WS-TC-FIM-ARQUIVO
+                                   NOT AT END
+                                   IF TC-MOEDA = MOEDA
+                                       MOVE TC-TAXA TO WS-TAXA-CAMBIO
+                                       MOVE "S" TO WS-TC-FIM-ARQUIVO
+                                   END-IF
+                               END-READ
+                           END-PERFORM
+                           CLOSE TAXA-CAMBIO
+                       END-IF
+                   END-IF.
+
 
