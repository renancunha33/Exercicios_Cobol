@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+             PROGRAM-ID. RELATORIO-DE-TENDENCIA-DE-MEDIA.
+             ENVIRONMENT DIVISION.
+             CONFIGURATION SECTION.
+             special-names.
+             decimal-point is comma.
+             INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+                 SELECT GRADES-MASTER ASSIGN TO "GRADES.DAT"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS SEQUENTIAL
+                     RECORD KEY IS GR-CHAVE
+                     FILE STATUS IS WS-GR-STATUS.
+       DATA DIVISION.
+           FILE SECTION.
+           FD  GRADES-MASTER.
+               COPY "GRADEREG.CPY".
+
+           WORKING-STORAGE SECTION.
+
+           01 WS-GR-STATUS    PIC X(02) VALUE SPACES.
+           01 WS-FIM-ARQUIVO  PIC X(01) VALUE "N".
+
+           01 WS-MATRICULA-ANTERIOR PIC X(10) VALUE SPACES.
+           01 WS-CODTURMA-ANTERIOR  PIC X(08) VALUE SPACES.
+           01 WS-MEDIA-ANTERIOR     PIC 9(02)V99 VALUE ZEROS.
+           01 WS-PRIMEIRO-TERMO     PIC X(01) VALUE "S".
+
+           01 WS-TOTAL-ALUNOS  PIC 9(06) VALUE ZEROS.
+           01 WS-TOTAL-TERMOS  PIC 9(06) VALUE ZEROS.
+
+           01 LINHA-CABECALHO1  PIC X(60) VALUE
+               "TENDENCIA DE MEDIA POR ALUNO AO LONGO DOS TERMOS".
+           01 LINHA-ALUNO.
+               02 FILLER         PIC X(12) VALUE "ALUNO: ".
+               02 LA-MATRICULA   PIC X(10).
+               02 FILLER         PIC X(02) VALUE SPACES.
+               02 LA-NOME        PIC X(50).
+           01 LINHA-DETALHE.
+               02 FILLER            PIC X(06) VALUE SPACES.
+               02 LD-CODTURMA       PIC X(08).
+               02 FILLER            PIC X(02) VALUE SPACES.
+               02 LD-PERIODO        PIC X(06).
+               02 FILLER            PIC X(02) VALUE SPACES.
+               02 LD-ANO            PIC 99.
+               02 FILLER            PIC X(01) VALUE "/".
+               02 LD-MES            PIC 99.
+               02 FILLER            PIC X(01) VALUE "/".
+               02 LD-DIA            PIC 99.
+               02 FILLER            PIC X(02) VALUE SPACES.
+               02 LD-MEDIA          PIC Z9,99.
+               02 FILLER            PIC X(02) VALUE SPACES.
+               02 LD-TENDENCIA      PIC X(12).
+           01 LINHA-TOTAL.
+               02 FILLER   PIC X(24) VALUE "TOTAL DE ALUNOS:".
+               02 LT-ALUNOS         PIC ZZZZZ9.
+           01 LINHA-TOTAL2.
+               02 FILLER   PIC X(24) VALUE "TOTAL DE TERMOS LIDOS:".
+               02 LT-TERMOS         PIC ZZZZZ9.
+
+       PROCEDURE DIVISION.
+
+           INICIO.
+               OPEN INPUT GRADES-MASTER.
+               IF WS-GR-STATUS NOT = "00" AND WS-GR-STATUS NOT = "05"
+                   DISPLAY "NENHUM HISTORICO DE NOTAS ENCONTRADO"
+                   GO TO FIM-PROGRAMA
+               END-IF.
+
+               DISPLAY LINHA-CABECALHO1.
+
+           LE-ARQUIVO.
+               PERFORM UNTIL WS-FIM-ARQUIVO = "S"
+                   READ GRADES-MASTER NEXT RECORD
+                       AT END
+                           MOVE "S" TO WS-FIM-ARQUIVO
+                       NOT AT END
+                           PERFORM PROCESSA-TERMO
+                   END-READ
+               END-PERFORM.
+
+               DISPLAY SPACE.
+               MOVE WS-TOTAL-ALUNOS TO LT-ALUNOS.
+               MOVE WS-TOTAL-TERMOS TO LT-TERMOS.
+               DISPLAY LINHA-TOTAL.
+               DISPLAY LINHA-TOTAL2.
+
+               CLOSE GRADES-MASTER.
+
+           FIM-PROGRAMA.
+               STOP RUN.
+
+           PROCESSA-TERMO.
+               ADD 1 TO WS-TOTAL-TERMOS.
+
+               IF GR-MATRICULA NOT = WS-MATRICULA-ANTERIOR
+                       OR GR-CODTURMA NOT = WS-CODTURMA-ANTERIOR
+                   MOVE "S" TO WS-PRIMEIRO-TERMO
+               END-IF.
+
+               IF GR-MATRICULA NOT = WS-MATRICULA-ANTERIOR
+                   MOVE GR-MATRICULA TO WS-MATRICULA-ANTERIOR
+                   ADD 1 TO WS-TOTAL-ALUNOS
+                   DISPLAY SPACE
+                   MOVE GR-MATRICULA TO LA-MATRICULA
+                   MOVE GR-NOME      TO LA-NOME
+                   DISPLAY LINHA-ALUNO
+               END-IF.
+
+               MOVE GR-CODTURMA TO WS-CODTURMA-ANTERIOR.
+
+               MOVE GR-CODTURMA      TO LD-CODTURMA.
+               MOVE GR-PERIODO       TO LD-PERIODO.
+               MOVE GR-ANO           TO LD-ANO.
+               MOVE GR-MES           TO LD-MES.
+               MOVE GR-DIA           TO LD-DIA.
+               MOVE GR-MEDIA         TO LD-MEDIA.
+
+               IF WS-PRIMEIRO-TERMO = "S"
+                   MOVE SPACES TO LD-TENDENCIA
+                   MOVE "N" TO WS-PRIMEIRO-TERMO
+               ELSE
+                   IF GR-MEDIA > WS-MEDIA-ANTERIOR
+                       MOVE "SUBIU" TO LD-TENDENCIA
+                   ELSE
+                       IF GR-MEDIA < WS-MEDIA-ANTERIOR
+                           MOVE "CAIU" TO LD-TENDENCIA
+                       ELSE
+                           MOVE "MANTEVE" TO LD-TENDENCIA
+                       END-IF
+                   END-IF
+               END-IF.
+
+               DISPLAY LINHA-DETALHE.
+
+               MOVE GR-MEDIA TO WS-MEDIA-ANTERIOR.
