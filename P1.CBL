@@ -4,13 +4,64 @@
        PROGRAM-ID. FIBONACCI.
 
        ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
            special-names.
            decimal-point is comma.
 
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT FIB-SAIDA ASSIGN TO "FIBSEQ.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FS-STATUS.
+               SELECT FIB-CKPT ASSIGN TO "FIBCKPT.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CK-STATUS.
+               SELECT FIB-LOTE-ENTRADA ASSIGN TO "FIBLOTE.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FL-STATUS.
+               SELECT FIB-LOTE-SAIDA ASSIGN TO "FIBLOTE-REL.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FLS-STATUS.
+               SELECT AUDIT-JOURNAL ASSIGN TO "AUDITLOG.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-AJ-STATUS.
+
        DATA DIVISION.
 
+           FILE SECTION.
+           FD  FIB-SAIDA.
+               COPY "FIBSEQ.CPY".
+
+           FD  FIB-CKPT.
+               COPY "FIBCKPT.CPY".
+
+           FD  FIB-LOTE-ENTRADA.
+               01 FIB-LOTE-ENTRADA-REG PIC 9(04).
+
+           FD  FIB-LOTE-SAIDA.
+               COPY "FIBLOTE.CPY".
+
+           FD  AUDIT-JOURNAL.
+               COPY "AUDITREG.CPY".
+
            WORKING-STORAGE SECTION.
 
+           01 WS-FS-STATUS PIC X(02) VALUE SPACES.
+           01 WS-CK-STATUS PIC X(02) VALUE SPACES.
+           01 WS-FL-STATUS PIC X(02) VALUE SPACES.
+           01 WS-FLS-STATUS PIC X(02) VALUE SPACES.
+           01 WS-AJ-STATUS PIC X(02) VALUE SPACES.
+           01 WS-HORA-DO-SISTEMA.
+               02 WS-HH PIC 9(02).
+               02 WS-MN PIC 9(02).
+               02 WS-SG PIC 9(02).
+               02 WS-CC PIC 9(02).
+           01 WS-FL-FIM     PIC X(01) VALUE "N".
+           01 WS-RETOMAR   PIC X(01) VALUE "N".
+           01 WS-PONTO-DE-CONTROLE PIC 9(03) VALUE 10.
+           01 WS-MODO      PIC X(01) VALUE "I".
+           01 WS-TOTAL-LOTE PIC 9(10) VALUE ZEROS.
+
            01 DADOS.
 
                02 N PIC 9(04).
@@ -24,6 +75,10 @@
 
                02 MENSA1 PIC X(30) VALUE "DIGITE N: ".
                02 MENSA2 PIC X(30) VALUE "SEQUENCIA: ".
+               02 MENSA-MODO PIC X(40) VALUE
+                  "MODO (I-INTERATIVO/L-LOTE): ".
+               02 MENSA-OVERFLOW PIC X(60) VALUE
+                  "TERMO ULTRAPASSA 999 - SEQUENCIA INTERROMPIDA".
 
            01 DATA-DO-SISTEMA.
 
@@ -47,23 +102,54 @@
 
                 ACCEPT DATA-DO-SISTEMA FROM DATE.
 
-                DISPLAY ERASE AT 0101.
+                DISPLAY SPACES AT 0101 WITH ERASE EOS.
 
                 DISPLAY TELA01 AT 0101.
 
+                OPEN EXTEND AUDIT-JOURNAL.
+                IF WS-AJ-STATUS = "35"
+                    OPEN OUTPUT AUDIT-JOURNAL
+                    CLOSE AUDIT-JOURNAL
+                    OPEN EXTEND AUDIT-JOURNAL
+                END-IF.
+
+                DISPLAY MENSA-MODO AT 0415.
+                ACCEPT WS-MODO AT 0455.
+
+                IF WS-MODO = "L" OR WS-MODO = "l"
+                    PERFORM LOTE-PROCESSA
+                    CLOSE AUDIT-JOURNAL
+                    STOP RUN
+                END-IF.
+
            ENTRADA.
 
-                   DISPLAY MENSA1 AT 0515.
+                   COMPUTE X1 = 0.
+                   COMPUTE X2 = 1.
+                   MOVE 1 TO I.
+
+                   PERFORM VERIFICA-PONTO-DE-CONTROLE.
 
-                   ACCEPT N AT 0535.
+                   IF WS-RETOMAR = "S"
+                       DISPLAY "RETOMANDO DA ULTIMA PARADA..."
+                       ADD 1 TO I
+                   ELSE
+                       DISPLAY MENSA1 AT 0515
+                       ACCEPT N AT 0535
+                   END-IF.
 
                    DISPLAY MENSA2 AT 0715.
 
                CALCULA.
 
-                   COMPUTE X1 = 0.
-                   COMPUTE X2 = 1.
-
+                   IF WS-RETOMAR = "S"
+                       OPEN EXTEND FIB-SAIDA
+                   ELSE
+                       OPEN OUTPUT FIB-SAIDA
+                       MOVE ZEROS TO FS-INDICE
+                       MOVE X1    TO FS-TERMO
+                       WRITE FIB-SAIDA-REG
+                   END-IF.
 
                    IF N<=0 THEN
 
@@ -76,21 +162,151 @@
                            DISPLAY 000 AT 0801
                            DISPLAY " " AT 0901
 
-                           PERFORM VARYING I FROM 1 BY 1 UNTIL I>Z
+                           PERFORM VARYING I FROM I BY 1 UNTIL I>Z
 
                                COMPUTE X3=X1
 
+                               IF X1 + X2 > 999
+                                   DISPLAY MENSA-OVERFLOW
+                                   EXIT PERFORM
+                               END-IF
+
                                COMPUTE X1=X1+X2
 
                                COMPUTE X2=X3
 
                                DISPLAY X1
 
+                               MOVE I  TO FS-INDICE
+                               MOVE X1 TO FS-TERMO
+                               WRITE FIB-SAIDA-REG
+
+                               IF FUNCTION MOD(I, WS-PONTO-DE-CONTROLE)
+                                  = 0
+                                   PERFORM GRAVA-PONTO-DE-CONTROLE
+                               END-IF
 
                            END-PERFORM.
 
+                   CLOSE FIB-SAIDA.
+                   PERFORM APAGA-PONTO-DE-CONTROLE.
+                   PERFORM GRAVA-AUDITORIA.
+               CLOSE AUDIT-JOURNAL.
                STOP RUN.
 
+               GRAVA-AUDITORIA.
+                   ACCEPT WS-HORA-DO-SISTEMA FROM TIME.
+                   MOVE "FIBONACCI"    TO AJ-PROGRAMA.
+                   MOVE ANO            TO AJ-ANO.
+                   MOVE MES            TO AJ-MES.
+                   MOVE DIA            TO AJ-DIA.
+                   MOVE WS-HH          TO AJ-HH.
+                   MOVE WS-MN          TO AJ-MN.
+                   MOVE WS-SG          TO AJ-SS.
+                   MOVE N              TO AJ-CHAVE.
+                   MOVE X1             TO AJ-VALOR.
+                   MOVE "SEQUENCIA GERADA" TO AJ-DESCRICAO.
+                   WRITE AUDITORIA-REG.
+
+               VERIFICA-PONTO-DE-CONTROLE.
+                   MOVE "N" TO WS-RETOMAR.
+                   OPEN INPUT FIB-CKPT.
+                   IF WS-CK-STATUS = "00"
+                       READ FIB-CKPT
+                           NOT AT END
+                               DISPLAY "PONTO DE CONTROLE ENCONTRADO."
+                               DISPLAY "RETOMAR A SEQUENCIA? (S/N): "
+                               ACCEPT WS-RETOMAR
+                               IF WS-RETOMAR = "S" OR WS-RETOMAR = "s"
+                                   MOVE "S" TO WS-RETOMAR
+                                   MOVE CK-N  TO N
+                                   MOVE CK-I  TO I
+                                   MOVE CK-X1 TO X1
+                                   MOVE CK-X2 TO X2
+                               ELSE
+                                   MOVE "N" TO WS-RETOMAR
+                               END-IF
+                       END-READ
+                       CLOSE FIB-CKPT
+                   ELSE
+                       CLOSE FIB-CKPT
+                   END-IF.
+
+               GRAVA-PONTO-DE-CONTROLE.
+                   OPEN OUTPUT FIB-CKPT.
+                   MOVE N  TO CK-N.
+                   MOVE I  TO CK-I.
+                   MOVE X1 TO CK-X1.
+                   MOVE X2 TO CK-X2.
+                   WRITE FIB-CKPT-REG.
+                   CLOSE FIB-CKPT.
+
+               APAGA-PONTO-DE-CONTROLE.
+                   OPEN OUTPUT FIB-CKPT.
+                   CLOSE FIB-CKPT.
+
+               LOTE-PROCESSA.
+                   OPEN INPUT FIB-LOTE-ENTRADA.
+                   IF WS-FL-STATUS NOT = "00"
+                       DISPLAY "ARQUIVO FIBLOTE.DAT NAO ENCONTRADO"
+                       EXIT PARAGRAPH
+                   END-IF.
+
+                   OPEN OUTPUT FIB-LOTE-SAIDA.
+                   MOVE "N" TO WS-FL-FIM.
+                   PERFORM UNTIL WS-FL-FIM = "S"
+                       READ FIB-LOTE-ENTRADA
+                           AT END
+                               MOVE "S" TO WS-FL-FIM
+                           NOT AT END
+                               MOVE FIB-LOTE-ENTRADA-REG TO N
+                               PERFORM LOTE-UMA-SEQUENCIA
+                       END-READ
+                   END-PERFORM.
+                   CLOSE FIB-LOTE-ENTRADA.
+                   CLOSE FIB-LOTE-SAIDA.
+
+               LOTE-UMA-SEQUENCIA.
+                   COMPUTE X1 = 0.
+                   COMPUTE X2 = 1.
+                   MOVE X1 TO WS-TOTAL-LOTE.
+
+                   MOVE "T"  TO FL-TIPO-REG.
+                   MOVE N    TO FL-N.
+                   MOVE ZEROS TO FL-INDICE.
+                   MOVE X1   TO FL-TERMO.
+                   WRITE FIB-LOTE-SAIDA-REG.
+
+                   IF N > 0
+                       COMPUTE Z = N - 1
+                       IF Z > 0
+                           PERFORM VARYING I FROM 1 BY 1 UNTIL I>Z
+                               COMPUTE X3=X1
+                               IF X1 + X2 > 999
+                                   DISPLAY MENSA-OVERFLOW
+                                   EXIT PERFORM
+                               END-IF
+                               COMPUTE X1=X1+X2
+                               COMPUTE X2=X3
+                               ADD X1 TO WS-TOTAL-LOTE
+
+                               MOVE "T"   TO FL-TIPO-REG
+                               MOVE N     TO FL-N
+                               MOVE I     TO FL-INDICE
+                               MOVE X1    TO FL-TERMO
+                               WRITE FIB-LOTE-SAIDA-REG
+                           END-PERFORM
+                       END-IF
+                   END-IF.
+
+                   MOVE "S"           TO FL-TIPO-REG.
+                   MOVE N             TO FL-N.
+                   MOVE ZEROS         TO FL-INDICE.
+                   MOVE ZEROS         TO FL-TERMO.
+                   MOVE WS-TOTAL-LOTE TO FL-TOTAL.
+                   WRITE FIB-LOTE-SAIDA-REG.
+                   PERFORM GRAVA-AUDITORIA.
+
 
 
 
