@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+             PROGRAM-ID. CASAMENTO-DE-VAGAS.
+             ENVIRONMENT DIVISION.
+             CONFIGURATION SECTION.
+             special-names.
+             decimal-point is comma.
+             INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+                 SELECT VAGAS ASSIGN TO "VAGAS.DAT"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-VG-STATUS.
+                 SELECT CANDIDATOS-MASTER ASSIGN TO "CANDMST.DAT"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS SEQUENTIAL
+                     RECORD KEY IS CN-NOME
+                     FILE STATUS IS WS-CM-STATUS.
+       DATA DIVISION.
+           FILE SECTION.
+           FD  VAGAS.
+               COPY "VAGAREG.CPY".
+
+           FD  CANDIDATOS-MASTER.
+               COPY "CANDREG.CPY".
+
+           WORKING-STORAGE SECTION.
+
+           01 WS-VG-STATUS     PIC X(02) VALUE SPACES.
+           01 WS-CM-STATUS     PIC X(02) VALUE SPACES.
+           01 WS-VG-FIM        PIC X(01) VALUE "N".
+           01 WS-CM-FIM        PIC X(01) VALUE "N".
+           01 WS-ACHOU-VAGA    PIC X(01) VALUE "N".
+
+           01 WS-TOTAL-VAGAS       PIC 9(06) VALUE ZEROS.
+           01 WS-TOTAL-CASAMENTOS  PIC 9(06) VALUE ZEROS.
+
+           01 LINHA-CABECALHO1  PIC X(60) VALUE
+               "RELATORIO DE CASAMENTO VAGA X CANDIDATO".
+           01 LINHA-VAGA.
+               02 FILLER        PIC X(08) VALUE "VAGA: ".
+               02 LV-EMPRESA    PIC X(30).
+               02 FILLER        PIC X(02) VALUE SPACES.
+               02 LV-CODIGO     PIC 9(01).
+               02 FILLER        PIC X(02) VALUE SPACES.
+               02 LV-SALARIO    PIC ZZZZZ9,99.
+           01 LINHA-CANDIDATO.
+               02 FILLER        PIC X(10) VALUE SPACES.
+               02 FILLER        PIC X(12) VALUE "CANDIDATO: ".
+               02 LC-NOME       PIC X(40).
+               02 FILLER        PIC X(02) VALUE SPACES.
+               02 LC-SALARIO    PIC ZZZZZ9,99.
+           01 LINHA-SEM-CANDIDATO PIC X(40) VALUE
+               "          NENHUM CANDIDATO COMPATIVEL".
+           01 LINHA-TOTAL1.
+               02 FILLER   PIC X(20) VALUE "TOTAL DE VAGAS:".
+               02 LT-VAGAS          PIC ZZZZZ9.
+           01 LINHA-TOTAL2.
+               02 FILLER   PIC X(20) VALUE "TOTAL DE CASAMENTOS:".
+               02 LT-CASAMENTOS     PIC ZZZZZ9.
+
+       PROCEDURE DIVISION.
+
+           INICIO.
+               OPEN INPUT VAGAS.
+               IF WS-VG-STATUS NOT = "00"
+                   DISPLAY "NAO HA VAGAS CADASTRADAS"
+                   GO TO FIM-PROGRAMA
+               END-IF.
+
+               OPEN INPUT CANDIDATOS-MASTER.
+               IF WS-CM-STATUS NOT = "00" AND WS-CM-STATUS NOT = "05"
+                   DISPLAY "NAO HA CANDIDATOS CADASTRADOS"
+                   CLOSE VAGAS
+                   GO TO FIM-PROGRAMA
+               END-IF.
+
+               DISPLAY LINHA-CABECALHO1.
+
+           LE-VAGAS.
+               PERFORM UNTIL WS-VG-FIM = "S"
+                   READ VAGAS
+                       AT END
+                           MOVE "S" TO WS-VG-FIM
+                       NOT AT END
+                           PERFORM PROCESSA-VAGA
+                   END-READ
+               END-PERFORM.
+
+               DISPLAY SPACE.
+               MOVE WS-TOTAL-VAGAS      TO LT-VAGAS.
+               MOVE WS-TOTAL-CASAMENTOS TO LT-CASAMENTOS.
+               DISPLAY LINHA-TOTAL1.
+               DISPLAY LINHA-TOTAL2.
+
+               CLOSE VAGAS.
+               CLOSE CANDIDATOS-MASTER.
+
+           FIM-PROGRAMA.
+               STOP RUN.
+
+           PROCESSA-VAGA.
+               ADD 1 TO WS-TOTAL-VAGAS.
+               MOVE VG-EMPRESA TO LV-EMPRESA.
+               MOVE VG-CODIGO  TO LV-CODIGO.
+               MOVE VG-SALARIO TO LV-SALARIO.
+               DISPLAY LINHA-VAGA.
+
+               MOVE "N" TO WS-ACHOU-VAGA.
+               MOVE "N" TO WS-CM-FIM.
+               PERFORM UNTIL WS-CM-FIM = "S"
+                   READ CANDIDATOS-MASTER NEXT RECORD
+                       AT END
+                           MOVE "S" TO WS-CM-FIM
+                       NOT AT END
+                           IF CN-CODIGO = VG-CODIGO
+                              AND CN-SALARIO <= VG-SALARIO
+                               MOVE "S" TO WS-ACHOU-VAGA
+                               ADD 1 TO WS-TOTAL-CASAMENTOS
+                               MOVE CN-NOME    TO LC-NOME
+                               MOVE CN-SALARIO TO LC-SALARIO
+                               DISPLAY LINHA-CANDIDATO
+                           END-IF
+                   END-READ
+               END-PERFORM.
+
+               IF WS-ACHOU-VAGA = "N"
+                   DISPLAY LINHA-SEM-CANDIDATO
+               END-IF.
+
+               CLOSE CANDIDATOS-MASTER.
+               OPEN INPUT CANDIDATOS-MASTER.
