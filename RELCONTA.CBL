@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+             PROGRAM-ID. RECONCILIACAO-DE-ESTOQUE.
+             ENVIRONMENT DIVISION.
+             CONFIGURATION SECTION.
+             special-names.
+             decimal-point is comma.
+             INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+                 SELECT MERC-MASTER ASSIGN TO "MERCMST.DAT"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS DYNAMIC
+                     RECORD KEY IS MM-MERCADORIA
+                     FILE STATUS IS WS-MM-STATUS.
+                 SELECT CONTAGEM-FISICA ASSIGN TO "CONTFIS.DAT"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-CF-STATUS.
+       DATA DIVISION.
+           FILE SECTION.
+           FD  MERC-MASTER.
+               COPY "MERCMST.CPY".
+
+           FD  CONTAGEM-FISICA.
+               COPY "CONTFIS.CPY".
+
+           WORKING-STORAGE SECTION.
+
+           01 WS-MM-STATUS    PIC X(02) VALUE SPACES.
+           01 WS-CF-STATUS    PIC X(02) VALUE SPACES.
+           01 WS-FIM-ARQUIVO  PIC X(01) VALUE "N".
+
+           01 WS-TOLERANCIA-PCT PIC 9(03)V99 VALUE 005,00.
+
+           01 WS-VARIANCIA-QTD  PIC S9(05)    VALUE ZEROS.
+           01 WS-VARIANCIA-PCT  PIC S9(03)V99 VALUE ZEROS.
+
+           01 WS-TOTAL-ITENS       PIC 9(06) VALUE ZEROS.
+           01 WS-TOTAL-DIVERGENTES PIC 9(06) VALUE ZEROS.
+
+           01 LINHA-CABECALHO1  PIC X(60) VALUE
+               "RECONCILIACAO DE ESTOQUE - CONTAGEM FISICA X MERCMST".
+           01 LINHA-CABECALHO2  PIC X(70) VALUE
+               "MERCADORIA         QTD SIST  QTD FISICA  VARIANCIA  %".
+           01 LINHA-DETALHE.
+               02 LD-MERCADORIA     PIC X(20).
+               02 FILLER            PIC X(02) VALUE SPACES.
+               02 LD-QTD-SISTEMA    PIC ZZZ9.
+               02 FILLER            PIC X(03) VALUE SPACES.
+               02 LD-QTD-FISICA     PIC ZZZ9.
+               02 FILLER            PIC X(03) VALUE SPACES.
+               02 LD-VARIANCIA      PIC ----9.
+               02 FILLER            PIC X(03) VALUE SPACES.
+               02 LD-VARIANCIA-PCT  PIC ---9,99.
+               02 FILLER            PIC X(02) VALUE SPACES.
+               02 LD-ALERTA         PIC X(20).
+           01 LINHA-NAO-ENCONTRADA.
+               02 FILLER            PIC X(30) VALUE
+                   "MERCADORIA NAO CADASTRADA: ".
+               02 LNE-MERCADORIA    PIC X(20).
+           01 LINHA-TOTAL.
+               02 FILLER   PIC X(28) VALUE "TOTAL DE ITENS CONFERIDOS:".
+               02 LT-ITENS          PIC ZZZZZ9.
+           01 LINHA-TOTAL2.
+               02 FILLER   PIC X(28) VALUE "TOTAL COM VARIANCIA ACIMA".
+               02 FILLER   PIC X(12) VALUE " DA TOLERANCIA:".
+               02 LT-DIVERGENTES    PIC ZZZZZ9.
+
+       PROCEDURE DIVISION.
+
+           INICIO.
+               OPEN INPUT CONTAGEM-FISICA.
+               IF WS-CF-STATUS NOT = "00"
+                   DISPLAY "ARQUIVO CONTFIS.DAT NAO ENCONTRADO"
+                   GO TO FIM-PROGRAMA
+               END-IF.
+
+               OPEN INPUT MERC-MASTER.
+               IF WS-MM-STATUS NOT = "00" AND WS-MM-STATUS NOT = "05"
+                   DISPLAY "NENHUMA MERCADORIA CADASTRADA"
+                   CLOSE CONTAGEM-FISICA
+                   GO TO FIM-PROGRAMA
+               END-IF.
+
+               DISPLAY LINHA-CABECALHO1.
+               DISPLAY LINHA-CABECALHO2.
+
+           LE-ARQUIVO.
+               PERFORM UNTIL WS-FIM-ARQUIVO = "S"
+                   READ CONTAGEM-FISICA
+                       AT END
+                           MOVE "S" TO WS-FIM-ARQUIVO
+                       NOT AT END
+                           PERFORM CONFERE-ITEM
+                   END-READ
+               END-PERFORM.
+
+               DISPLAY SPACE.
+               MOVE WS-TOTAL-ITENS       TO LT-ITENS.
+               MOVE WS-TOTAL-DIVERGENTES TO LT-DIVERGENTES.
+               DISPLAY LINHA-TOTAL.
+               DISPLAY LINHA-TOTAL2.
+
+               CLOSE MERC-MASTER.
+               CLOSE CONTAGEM-FISICA.
+
+           FIM-PROGRAMA.
+               STOP RUN.
+
+           CONFERE-ITEM.
+               MOVE CF-MERCADORIA TO MM-MERCADORIA.
+               READ MERC-MASTER
+                   INVALID KEY
+                       MOVE CF-MERCADORIA TO LNE-MERCADORIA
+                       DISPLAY LINHA-NAO-ENCONTRADA
+                   NOT INVALID KEY
+                       PERFORM IMPRIME-VARIANCIA
+               END-READ.
+
+           IMPRIME-VARIANCIA.
+               ADD 1 TO WS-TOTAL-ITENS.
+               COMPUTE WS-VARIANCIA-QTD = CF-QTD-FISICA - MM-QTD.
+
+               IF MM-QTD = 0
+                   MOVE ZEROS TO WS-VARIANCIA-PCT
+               ELSE
+                   COMPUTE WS-VARIANCIA-PCT ROUNDED =
+                       (WS-VARIANCIA-QTD / MM-QTD) * 100
+               END-IF.
+
+               MOVE MM-MERCADORIA TO LD-MERCADORIA.
+               MOVE MM-QTD        TO LD-QTD-SISTEMA.
+               MOVE CF-QTD-FISICA TO LD-QTD-FISICA.
+               MOVE WS-VARIANCIA-QTD TO LD-VARIANCIA.
+               MOVE WS-VARIANCIA-PCT TO LD-VARIANCIA-PCT.
+
+               IF WS-VARIANCIA-PCT > WS-TOLERANCIA-PCT
+                       OR WS-VARIANCIA-PCT < -WS-TOLERANCIA-PCT
+                   MOVE "*** DIVERGENTE ***" TO LD-ALERTA
+                   ADD 1 TO WS-TOTAL-DIVERGENTES
+               ELSE
+                   MOVE SPACES TO LD-ALERTA
+               END-IF.
+
+               DISPLAY LINHA-DETALHE.
