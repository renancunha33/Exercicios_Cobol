@@ -0,0 +1,13 @@
+           01 AUDITORIA-REG.
+               02 AJ-PROGRAMA         PIC X(30).
+               02 AJ-DATA.
+                   03 AJ-ANO           PIC 9(02).
+                   03 AJ-MES           PIC 9(02).
+                   03 AJ-DIA           PIC 9(02).
+               02 AJ-HORA.
+                   03 AJ-HH            PIC 9(02).
+                   03 AJ-MN            PIC 9(02).
+                   03 AJ-SS            PIC 9(02).
+               02 AJ-CHAVE            PIC X(40).
+               02 AJ-VALOR            PIC S9(11)V99.
+               02 AJ-DESCRICAO        PIC X(30).
