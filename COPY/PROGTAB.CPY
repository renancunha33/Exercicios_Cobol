@@ -0,0 +1,19 @@
+           01 WS-TABELA-PROGRAMAS-DADOS.
+               05 FILLER PIC X(30) VALUE
+                  "CUSTO-DE-DISTRIBUICAO         ".
+               05 FILLER PIC X(30) VALUE
+                  "FIBONACCI                     ".
+               05 FILLER PIC X(30) VALUE
+                  "CALCULO-DE-MEDIA              ".
+               05 FILLER PIC X(30) VALUE
+                  "Calculo-de-equacao-2-grau     ".
+               05 FILLER PIC X(30) VALUE
+                  "CALCULO-SOMA-SUBTR-MULT-DIV   ".
+               05 FILLER PIC X(30) VALUE
+                  "Calculo-area-circunferencia   ".
+               05 FILLER PIC X(30) VALUE
+                  "AGENCIA-DE-EMPREGO            ".
+           01 WS-TABELA-PROGRAMAS REDEFINES WS-TABELA-PROGRAMAS-DADOS.
+               05 WS-PROG-ENTRY OCCURS 7 TIMES
+                       INDEXED BY WS-PROG-IDX.
+                   10 WS-PROG-NOME      PIC X(30).
