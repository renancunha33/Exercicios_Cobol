@@ -0,0 +1,14 @@
+           01 EQ-LOTE-SAIDA-REG.
+               02 BL-A                 PIC 9(03)V99.
+               02 FILLER                PIC X(02) VALUE SPACES.
+               02 BL-B                 PIC 9(03)V99.
+               02 FILLER                PIC X(02) VALUE SPACES.
+               02 BL-C                 PIC 9(03)V99.
+               02 FILLER                PIC X(02) VALUE SPACES.
+               02 BL-DELTA             PIC S9(03)V999.
+               02 FILLER                PIC X(02) VALUE SPACES.
+               02 BL-RESULTADO         PIC X(13).
+               02 FILLER                PIC X(02) VALUE SPACES.
+               02 BL-X                 PIC S9(03)V999.
+               02 FILLER                PIC X(02) VALUE SPACES.
+               02 BL-X2                PIC S9(03)V999.
