@@ -0,0 +1,8 @@
+           01 VAGAS-REG.
+               02 VG-EMPRESA          PIC X(30).
+               02 VG-CODIGO           PIC 9(01).
+               02 VG-SALARIO          PIC 9(06)V99.
+               02 VG-DATA-ABERTURA.
+                   03 VG-ANO           PIC 9(02).
+                   03 VG-MES           PIC 9(02).
+                   03 VG-DIA           PIC 9(02).
