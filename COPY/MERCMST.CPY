@@ -0,0 +1,14 @@
+           01 MERC-MASTER-REG.
+               02 MM-MERCADORIA       PIC X(20).
+               02 MM-QTD              PIC 9(4).
+               02 MM-PRECOUNITARIO    PIC 9(4)V99.
+               02 MM-PRECOTOTAL       PIC 9(6)V99.
+               02 MM-PRECOVENDA       PIC 9(7)V99.
+               02 MM-DATA-CALCULO.
+                   03 MM-ANO           PIC 9(02).
+                   03 MM-MES           PIC 9(02).
+                   03 MM-DIA           PIC 9(02).
+               02 MM-MOEDA             PIC X(03).
+               02 MM-TAXA-CAMBIO       PIC 9(04)V9999.
+               02 MM-PRECOTOTAL-LOCAL  PIC 9(07)V99.
+               02 MM-PRECOVENDA-LOCAL  PIC 9(08)V99.
