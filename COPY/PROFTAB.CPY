@@ -0,0 +1,12 @@
+           01 WS-TABELA-PROFISSOES-DADOS.
+               05 FILLER PIC X(26) VALUE "1CARTOGRAFO               ".
+               05 FILLER PIC X(26) VALUE "2ASSISTENTE SOCIAL        ".
+               05 FILLER PIC X(26) VALUE "3PSICOLOGO                ".
+               05 FILLER PIC X(26) VALUE "4ATENDENTE                ".
+               05 FILLER PIC X(26) VALUE "5SECRETARIA BILINGUE      ".
+               05 FILLER PIC X(26) VALUE "6GEOLOGO                  ".
+           01 WS-TABELA-PROFISSOES REDEFINES WS-TABELA-PROFISSOES-DADOS.
+               05 WS-PROFISSAO-ENTRY OCCURS 6 TIMES
+                       INDEXED BY WS-PROF-IDX.
+                   10 WS-PROF-CODIGO     PIC 9(01).
+                   10 WS-PROF-DESCRICAO  PIC X(25).
