@@ -0,0 +1,3 @@
+           01 CONTAGEM-FISICA-REG.
+               02 CF-MERCADORIA       PIC X(20).
+               02 CF-QTD-FISICA       PIC 9(4).
