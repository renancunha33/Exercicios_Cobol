@@ -0,0 +1,11 @@
+           01 CANDIDATOS-MASTER-REG.
+               02 CN-NOME             PIC X(40).
+               02 CN-SEXO             PIC X(01).
+               02 CN-SALARIO          PIC 9(06)V99.
+               02 CN-IDADE            PIC 9(03).
+               02 CN-CODIGO           PIC 9(01).
+               02 CN-PROFISSAO        PIC X(25).
+               02 CN-DATA-CADASTRO.
+                   03 CN-ANO           PIC 9(02).
+                   03 CN-MES           PIC 9(02).
+                   03 CN-DIA           PIC 9(02).
