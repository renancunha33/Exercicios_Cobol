@@ -0,0 +1,4 @@
+           01 TAXA-MARKUP-REG.
+               02 TM-CATEGORIA        PIC X(10).
+               02 TM-DATA-VIGENCIA    PIC 9(06).
+               02 TM-TAXA             PIC 9(02)V9999.
