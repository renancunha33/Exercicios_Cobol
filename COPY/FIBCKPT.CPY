@@ -0,0 +1,5 @@
+           01 FIB-CKPT-REG.
+               02 CK-N                PIC 9(04).
+               02 CK-I                PIC S9(03).
+               02 CK-X1                PIC 9(03).
+               02 CK-X2                PIC 9(03).
