@@ -0,0 +1,5 @@
+           01 PESO-TURMA-REG.
+               02 PT-CODTURMA         PIC X(08).
+               02 PT-PESO1            PIC 9(01)V9999.
+               02 PT-PESO2            PIC 9(01)V9999.
+               02 PT-PESO3            PIC 9(01)V9999.
