@@ -0,0 +1,16 @@
+           01 PRECO-LOG-REG.
+               02 PL-DATA.
+                   03 PL-ANO           PIC 9(02).
+                   03 PL-MES           PIC 9(02).
+                   03 PL-DIA           PIC 9(02).
+               02 PL-HORA.
+                   03 PL-HH            PIC 9(02).
+                   03 PL-MM            PIC 9(02).
+                   03 PL-SS            PIC 9(02).
+               02 PL-MERCADORIA        PIC X(20).
+               02 PL-QTD               PIC 9(4).
+               02 PL-PRECOUNITARIO     PIC 9(4)V99.
+               02 PL-PRECOVENDA        PIC 9(7)V99.
+               02 PL-MOEDA             PIC X(03).
+               02 PL-TAXA-CAMBIO       PIC 9(04)V9999.
+               02 PL-PRECOVENDA-LOCAL  PIC 9(08)V99.
