@@ -0,0 +1,4 @@
+           01 FIB-SAIDA-REG.
+               02 FS-INDICE           PIC 9(04).
+               02 FILLER              PIC X(02) VALUE SPACES.
+               02 FS-TERMO            PIC 9(03).
