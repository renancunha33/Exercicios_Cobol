@@ -0,0 +1,3 @@
+           01 TAXA-CAMBIO-REG.
+               02 TC-MOEDA            PIC X(03).
+               02 TC-TAXA             PIC 9(04)V9999.
