@@ -0,0 +1,15 @@
+           01 EQUACAO-LOG-REG.
+               02 EL-DATA.
+                   03 EL-ANO           PIC 9(02).
+                   03 EL-MES           PIC 9(02).
+                   03 EL-DIA           PIC 9(02).
+               02 EL-HORA.
+                   03 EL-HH            PIC 9(02).
+                   03 EL-MM            PIC 9(02).
+                   03 EL-SS            PIC 9(02).
+               02 EL-A                 PIC 9(03)V99.
+               02 EL-B                 PIC 9(03)V99.
+               02 EL-C                 PIC 9(03)V99.
+               02 EL-RESULTADO         PIC X(20).
+               02 EL-X                 PIC S9(03)V999.
+               02 EL-X2                PIC S9(03)V999.
