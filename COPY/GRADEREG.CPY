@@ -0,0 +1,16 @@
+           01 GRADES-MASTER-REG.
+               02 GR-CHAVE.
+                   03 GR-MATRICULA    PIC X(10).
+                   03 GR-CODTURMA     PIC X(08).
+                   03 GR-PERIODO      PIC X(06).
+               02 GR-NOME             PIC X(50).
+               02 GR-NOTA1            PIC 9(02)V99.
+               02 GR-NOTA2            PIC 9(02)V99.
+               02 GR-NOTA3            PIC 9(02)V99.
+               02 GR-MEDIA            PIC 9(02)V99.
+               02 GR-SITUACAO         PIC X(09).
+               02 GR-CONCEITO         PIC X(01).
+               02 GR-DATA-CALCULO.
+                   03 GR-ANO           PIC 9(02).
+                   03 GR-MES           PIC 9(02).
+                   03 GR-DIA           PIC 9(02).
