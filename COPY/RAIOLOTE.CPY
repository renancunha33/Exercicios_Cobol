@@ -0,0 +1 @@
+           01 RAIO-LOTE-SAIDA-REG      PIC X(100).
