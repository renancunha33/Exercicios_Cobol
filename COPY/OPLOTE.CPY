@@ -0,0 +1 @@
+           01 OP-LOTE-SAIDA-REG        PIC X(100).
