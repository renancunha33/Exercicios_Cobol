@@ -0,0 +1,8 @@
+           01 ALUNO-ROSTER-REG.
+               02 AR-MATRICULA        PIC X(10).
+               02 AR-CODTURMA         PIC X(08).
+               02 AR-PERIODO          PIC X(06).
+               02 AR-NOME             PIC X(50).
+               02 AR-NOTA1            PIC 9(02)V99.
+               02 AR-NOTA2            PIC 9(02)V99.
+               02 AR-NOTA3            PIC 9(02)V99.
