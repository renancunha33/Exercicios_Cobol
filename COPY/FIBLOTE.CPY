@@ -0,0 +1,9 @@
+           01 FIB-LOTE-SAIDA-REG.
+               02 FL-TIPO-REG         PIC X(01).
+                   88 FL-E-TERMO      VALUE "T".
+                   88 FL-E-TOTAL      VALUE "S".
+               02 FL-N                PIC 9(04).
+               02 FL-INDICE           PIC 9(04).
+               02 FL-TERMO            PIC 9(03).
+               02 FILLER              PIC X(01) VALUE SPACES.
+               02 FL-TOTAL            PIC 9(10).
