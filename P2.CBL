@@ -4,13 +4,73 @@
        PROGRAM-ID. AGENCIA-DE-EMPREGO.
 
        ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
            special-names.
            decimal-point is comma.
 
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CANDIDATOS-MASTER ASSIGN TO "CANDMST.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CN-NOME
+                   FILE STATUS IS WS-CM-STATUS.
+               SELECT VAGAS ASSIGN TO "VAGAS.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-VG-STATUS.
+               SELECT AUDIT-JOURNAL ASSIGN TO "AUDITLOG.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-AJ-STATUS.
+
        DATA DIVISION.
 
+           FILE SECTION.
+           FD  CANDIDATOS-MASTER.
+               COPY "CANDREG.CPY".
+
+           FD  VAGAS.
+               COPY "VAGAREG.CPY".
+
+           FD  AUDIT-JOURNAL.
+               COPY "AUDITREG.CPY".
+
            WORKING-STORAGE SECTION.
 
+           01 WS-CM-STATUS      PIC X(02) VALUE SPACES.
+           01 WS-VG-STATUS      PIC X(02) VALUE SPACES.
+           01 WS-AJ-STATUS      PIC X(02) VALUE SPACES.
+           01 WS-MODO           PIC X(01) VALUE "C".
+           01 WS-HORA-DO-SISTEMA.
+               02 WS-HH PIC 9(02).
+               02 WS-MN PIC 9(02).
+               02 WS-SG PIC 9(02).
+               02 WS-CC PIC 9(02).
+           01 WS-FIM-ARQUIVO    PIC X(01) VALUE "N".
+           01 WS-ACHOU          PIC X(01) VALUE "N".
+
+           01 WS-VAGA-EMPRESA   PIC X(30).
+           01 WS-VAGA-CODIGO    PIC 9(01).
+           01 WS-VAGA-SALARIO   PIC 9(06)V99.
+
+           COPY "PROFTAB.CPY".
+
+           01 WS-PROFISSAO-DESC PIC X(25) VALUE SPACES.
+
+           01 WS-SALARIO-MINIMO PIC 9(06)V99 VALUE 1412,00.
+           01 WS-IDADE-MINIMA   PIC 9(03)    VALUE 016.
+           01 WS-IDADE-MAXIMA   PIC 9(03)    VALUE 065.
+
+           01 WS-PESQUISA-TIPO   PIC X(01).
+           01 WS-PESQUISA-NOME   PIC X(40).
+           01 WS-PESQUISA-CODIGO PIC 9(01).
+
+           01 LINHA-CANDIDATO.
+               02 LC-NOME        PIC X(40).
+               02 FILLER         PIC X(02) VALUE SPACES.
+               02 LC-PROFISSAO   PIC X(25).
+               02 FILLER         PIC X(02) VALUE SPACES.
+               02 LC-SALARIO     PIC ZZZZZ9,99.
+
            01 DADOS.
 
                02 NOME PIC X(40).
@@ -28,6 +88,23 @@
                02 MENSA3 PIC X(50) VALUE "DIGITE SALARIO: ".
                02 MENSA4 PIC X(50) VALUE "DIGITE IDADE: ".
                02 MENSA5 PIC X(50) VALUE "DIGITE CODIGO PROFISSAO: ".
+               02 MENSA-MODO PIC X(50) VALUE
+                   "MODO (C-CADASTRO/P-PESQUISA/V-VAGA): ".
+               02 MENSA-VAGA1 PIC X(50) VALUE "DIGITE A EMPRESA: ".
+               02 MENSA-VAGA2 PIC X(50) VALUE
+                   "DIGITE CODIGO PROFISSAO DA VAGA: ".
+               02 MENSA-VAGA3 PIC X(50) VALUE
+                   "DIGITE SALARIO OFERECIDO: ".
+               02 MENSA-SALARIO-INVALIDO PIC X(50) VALUE
+                   "SALARIO ABAIXO DO MINIMO - REDIGITE".
+               02 MENSA-IDADE-INVALIDA PIC X(50) VALUE
+                   "IDADE FORA DA FAIXA PERMITIDA - REDIGITE".
+               02 MENSA-PESQ-TIPO PIC X(50) VALUE
+                   "PESQUISAR POR (N-NOME/C-CODIGO): ".
+               02 MENSA-PESQ-NOME PIC X(50) VALUE "DIGITE O NOME: ".
+               02 MENSA-PESQ-CODIGO PIC X(50) VALUE "DIGITE O CODIGO: ".
+               02 MENSA-PESQ-NAO-ACHOU PIC X(50) VALUE
+                   "NENHUM CANDIDATO ENCONTRADO".
 
 
 
@@ -53,12 +130,43 @@
 
                 ACCEPT DATA-DO-SISTEMA FROM DATE.
 
-                DISPLAY ERASE AT 0101.
+                DISPLAY SPACES AT 0101 WITH ERASE EOS.
 
                 DISPLAY TELA01 AT 0101.
 
                 DISPLAY "CADASTRO" AT 0115.
 
+                OPEN I-O CANDIDATOS-MASTER.
+                IF WS-CM-STATUS = "35"
+                    OPEN OUTPUT CANDIDATOS-MASTER
+                    CLOSE CANDIDATOS-MASTER
+                    OPEN I-O CANDIDATOS-MASTER
+                END-IF.
+
+                OPEN EXTEND AUDIT-JOURNAL.
+                IF WS-AJ-STATUS = "35"
+                    OPEN OUTPUT AUDIT-JOURNAL
+                    CLOSE AUDIT-JOURNAL
+                    OPEN EXTEND AUDIT-JOURNAL
+                END-IF.
+
+                DISPLAY MENSA-MODO AT 0315.
+                ACCEPT WS-MODO     AT 0365.
+
+                IF WS-MODO = "P" OR WS-MODO = "p"
+                    PERFORM PESQUISA
+                    CLOSE CANDIDATOS-MASTER
+                    CLOSE AUDIT-JOURNAL
+                    STOP RUN
+                END-IF.
+
+                IF WS-MODO = "V" OR WS-MODO = "v"
+                    PERFORM CADASTRA-VAGA
+                    CLOSE CANDIDATOS-MASTER
+                    CLOSE AUDIT-JOURNAL
+                    STOP RUN
+                END-IF.
+
            ENTRADA.
 
                    DISPLAY MENSA1 AT 0515.
@@ -66,84 +174,201 @@
                    ACCEPT NOME AT 0535.
                    IF NOME = " " THEN
                     DISPLAY "VOCE NAO DIGITOU UM NOME"
+                   CLOSE CANDIDATOS-MASTER
+                   CLOSE AUDIT-JOURNAL
                    STOP RUN.
 
                    DISPLAY MENSA2 AT 0715.
 
                    ACCEPT SEXO AT 0735.
 
-                   DISPLAY MENSA3 AT 0915.
-
-                   ACCEPT SALARIO AT 0935.
-
-                   DISPLAY MENSA4 AT 1115.
+                   MOVE ZEROS TO SALARIO.
+                   PERFORM UNTIL SALARIO >= WS-SALARIO-MINIMO
+                       DISPLAY MENSA3 AT 0915
+                       ACCEPT SALARIO AT 0935
+                       IF SALARIO < WS-SALARIO-MINIMO
+                           DISPLAY MENSA-SALARIO-INVALIDO AT 1010
+                       END-IF
+                   END-PERFORM.
 
-                   ACCEPT IDADE AT 1135.
+                   MOVE ZEROS TO IDADE.
+                   PERFORM UNTIL IDADE >= WS-IDADE-MINIMA
+                           AND IDADE <= WS-IDADE-MAXIMA
+                       DISPLAY MENSA4 AT 1215
+                       ACCEPT IDADE AT 1235
+                       IF IDADE < WS-IDADE-MINIMA
+                               OR IDADE > WS-IDADE-MAXIMA
+                           DISPLAY MENSA-IDADE-INVALIDA AT 1310
+                       END-IF
+                   END-PERFORM.
 
-                   DISPLAY "1 - CARTOGRAFO"            AT 1315.
-                   DISPLAY "2 - ASSISTENTE SOCIAL"     AT 1415.
-                   DISPLAY "3 - PSICOLOGO"             AT 1515.
-                   DISPLAY "4 - ATENDENTE"             AT 1615.
-                   DISPLAY "5 - SECRETARIA BILINGUE"   AT 1715.
-                   DISPLAY "6 - GEOLOGO"               AT 1815.
+                   DISPLAY "1 - CARTOGRAFO"            AT 1415.
+                   DISPLAY "2 - ASSISTENTE SOCIAL"     AT 1515.
+                   DISPLAY "3 - PSICOLOGO"             AT 1615.
+                   DISPLAY "4 - ATENDENTE"             AT 1715.
+                   DISPLAY "5 - SECRETARIA BILINGUE"   AT 1815.
+                   DISPLAY "6 - GEOLOGO"               AT 1915.
 
 
 
-                   DISPLAY MENSA5 AT 2015.
+                   DISPLAY MENSA5 AT 2115.
 
-                   ACCEPT CODIGO AT 2045.
+                   ACCEPT CODIGO AT 2145.
 
 
         CALCULA.
 
-                   DISPLAY NOME AT 2201.
-                   DISPLAY " " AT  2301.
+                   DISPLAY NOME AT 2301.
+                   DISPLAY " " AT  2401.
 
                    IF NOME = " "
                        DISPLAY "VOCE NAO DIGITOU UM NOME"
                    ELSE
-                   IF CODIGO=1 THEN
-
-                   DISPLAY "CARTOGRAFO"
-
-                   ELSE
-
-                   IF CODIGO=2 THEN
-
-                   DISPLAY "ASSISTENTE SOCIAL"
-
-                   ELSE
-
-                   IF CODIGO=3 THEN
-
-                   DISPLAY "PSICOLOGO"
-
-                   ELSE
-
-                   IF CODIGO=4 THEN
-
-                   DISPLAY "ATENDENTE"
-
-                   IF CODIGO=5 THEN
-
-                   DISPLAY "SECRETARIA BILINGUE"
-
-                   ELSE
-
-                   DISPLAY "GEOLOGO".
+                       PERFORM BUSCA-PROFISSAO
+                       DISPLAY WS-PROFISSAO-DESC
+                       PERFORM GRAVA-CANDIDATO
+                   END-IF.
 
+           CLOSE CANDIDATOS-MASTER.
+           CLOSE AUDIT-JOURNAL.
            STOP RUN.
 
-
-
-
-
-
-
-
-
-
-
-
-
-
+           BUSCA-PROFISSAO.
+               SET WS-PROF-IDX TO 1.
+               SEARCH WS-PROFISSAO-ENTRY
+                   AT END
+                       MOVE "CODIGO INVALIDO" TO WS-PROFISSAO-DESC
+                   WHEN WS-PROF-CODIGO (WS-PROF-IDX) = CODIGO
+                       MOVE WS-PROF-DESCRICAO (WS-PROF-IDX)
+                           TO WS-PROFISSAO-DESC
+               END-SEARCH.
+
+           GRAVA-CANDIDATO.
+               MOVE NOME              TO CN-NOME.
+               MOVE SEXO              TO CN-SEXO.
+               MOVE SALARIO           TO CN-SALARIO.
+               MOVE IDADE             TO CN-IDADE.
+               MOVE CODIGO            TO CN-CODIGO.
+               MOVE WS-PROFISSAO-DESC TO CN-PROFISSAO.
+               MOVE ANO               TO CN-ANO.
+               MOVE MES               TO CN-MES.
+               MOVE DIA               TO CN-DIA.
+
+               WRITE CANDIDATOS-MASTER-REG
+                   INVALID KEY
+                       REWRITE CANDIDATOS-MASTER-REG
+               END-WRITE.
+               PERFORM GRAVA-AUDITORIA.
+
+           GRAVA-AUDITORIA.
+               ACCEPT WS-HORA-DO-SISTEMA FROM TIME.
+               MOVE "AGENCIA-DE-EMPREGO" TO AJ-PROGRAMA.
+               MOVE ANO               TO AJ-ANO.
+               MOVE MES               TO AJ-MES.
+               MOVE DIA               TO AJ-DIA.
+               MOVE WS-HH             TO AJ-HH.
+               MOVE WS-MN             TO AJ-MN.
+               MOVE WS-SG             TO AJ-SS.
+               MOVE NOME              TO AJ-CHAVE.
+               MOVE SALARIO           TO AJ-VALOR.
+               MOVE "CANDIDATO CADASTRADO" TO AJ-DESCRICAO.
+               WRITE AUDITORIA-REG.
+
+           PESQUISA.
+               DISPLAY SPACES AT 0101 WITH ERASE EOS.
+               DISPLAY MENSA-PESQ-TIPO AT 0515.
+               ACCEPT WS-PESQUISA-TIPO AT 0550.
+
+               IF WS-PESQUISA-TIPO = "N" OR WS-PESQUISA-TIPO = "n"
+                   PERFORM PESQUISA-POR-NOME
+               ELSE
+                   PERFORM PESQUISA-POR-CODIGO
+               END-IF.
+
+           PESQUISA-POR-NOME.
+               DISPLAY MENSA-PESQ-NOME AT 0715.
+               ACCEPT WS-PESQUISA-NOME AT 0735.
+
+               MOVE WS-PESQUISA-NOME TO CN-NOME.
+               READ CANDIDATOS-MASTER
+                   INVALID KEY
+                       DISPLAY MENSA-PESQ-NAO-ACHOU AT 1015
+                   NOT INVALID KEY
+                       PERFORM EXIBE-CANDIDATO
+               END-READ.
+
+           PESQUISA-POR-CODIGO.
+               DISPLAY MENSA-PESQ-CODIGO AT 0715.
+               ACCEPT WS-PESQUISA-CODIGO AT 0735.
+
+               MOVE "N" TO WS-ACHOU.
+               MOVE "N" TO WS-FIM-ARQUIVO.
+               PERFORM UNTIL WS-FIM-ARQUIVO = "S"
+                   READ CANDIDATOS-MASTER NEXT RECORD
+                       AT END
+                           MOVE "S" TO WS-FIM-ARQUIVO
+                       NOT AT END
+                           IF CN-CODIGO = WS-PESQUISA-CODIGO
+                               MOVE "S" TO WS-ACHOU
+                               PERFORM EXIBE-CANDIDATO
+                           END-IF
+                   END-READ
+               END-PERFORM.
+
+               IF WS-ACHOU = "N"
+                   DISPLAY MENSA-PESQ-NAO-ACHOU AT 1015
+               END-IF.
+
+           EXIBE-CANDIDATO.
+               MOVE CN-NOME      TO LC-NOME.
+               MOVE CN-PROFISSAO TO LC-PROFISSAO.
+               MOVE CN-SALARIO   TO LC-SALARIO.
+               DISPLAY LINHA-CANDIDATO.
+
+           CADASTRA-VAGA.
+               DISPLAY SPACES AT 0101 WITH ERASE EOS.
+               DISPLAY MENSA-VAGA1 AT 0515.
+               ACCEPT WS-VAGA-EMPRESA AT 0535.
+
+               DISPLAY "1 - CARTOGRAFO"            AT 0715.
+               DISPLAY "2 - ASSISTENTE SOCIAL"     AT 0815.
+               DISPLAY "3 - PSICOLOGO"             AT 0915.
+               DISPLAY "4 - ATENDENTE"             AT 1015.
+               DISPLAY "5 - SECRETARIA BILINGUE"   AT 1115.
+               DISPLAY "6 - GEOLOGO"               AT 1215.
+
+               DISPLAY MENSA-VAGA2 AT 1415.
+               ACCEPT WS-VAGA-CODIGO AT 1455.
+
+               DISPLAY MENSA-VAGA3 AT 1615.
+               ACCEPT WS-VAGA-SALARIO AT 1655.
+
+               OPEN EXTEND VAGAS.
+               IF WS-VG-STATUS = "35"
+                   OPEN OUTPUT VAGAS
+                   CLOSE VAGAS
+                   OPEN EXTEND VAGAS
+               END-IF.
+
+               MOVE WS-VAGA-EMPRESA TO VG-EMPRESA.
+               MOVE WS-VAGA-CODIGO  TO VG-CODIGO.
+               MOVE WS-VAGA-SALARIO TO VG-SALARIO.
+               MOVE ANO TO VG-ANO.
+               MOVE MES TO VG-MES.
+               MOVE DIA TO VG-DIA.
+               WRITE VAGAS-REG.
+
+               CLOSE VAGAS.
+
+               ACCEPT WS-HORA-DO-SISTEMA FROM TIME.
+               MOVE "AGENCIA-DE-EMPREGO" TO AJ-PROGRAMA.
+               MOVE ANO               TO AJ-ANO.
+               MOVE MES               TO AJ-MES.
+               MOVE DIA               TO AJ-DIA.
+               MOVE WS-HH             TO AJ-HH.
+               MOVE WS-MN             TO AJ-MN.
+               MOVE WS-SG             TO AJ-SS.
+               MOVE WS-VAGA-EMPRESA   TO AJ-CHAVE.
+               MOVE WS-VAGA-SALARIO   TO AJ-VALOR.
+               MOVE "VAGA CADASTRADA" TO AJ-DESCRICAO.
+               WRITE AUDITORIA-REG.
