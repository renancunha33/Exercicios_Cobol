@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+             PROGRAM-ID. RELATORIO-DE-CANDIDATOS.
+             ENVIRONMENT DIVISION.
+             CONFIGURATION SECTION.
+             special-names.
+             decimal-point is comma.
+             INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+                 SELECT CANDIDATOS-MASTER ASSIGN TO "CANDMST.DAT"
+                     ORGANIZATION IS INDEXED
+                     ACCESS MODE IS SEQUENTIAL
+                     RECORD KEY IS CN-NOME
+                     FILE STATUS IS WS-CM-STATUS.
+       DATA DIVISION.
+           FILE SECTION.
+           FD  CANDIDATOS-MASTER.
+               COPY "CANDREG.CPY".
+
+           WORKING-STORAGE SECTION.
+
+           01 WS-CM-STATUS    PIC X(02) VALUE SPACES.
+           01 WS-FIM-ARQUIVO  PIC X(01) VALUE "N".
+
+           COPY "PROFTAB.CPY".
+
+           01 WS-CONTADORES.
+               02 WS-CONTADOR-PROFISSAO OCCURS 6 TIMES
+                   PIC 9(06) VALUE ZEROS.
+           01 WS-TOTAL-CANDIDATOS PIC 9(06) VALUE ZEROS.
+
+           01 LINHA-CABECALHO1  PIC X(60) VALUE
+               "RELATORIO DE CANDIDATOS POR PROFISSAO".
+           01 LINHA-CABECALHO2  PIC X(60) VALUE
+               "CODIGO  PROFISSAO                  QTD CANDIDATOS".
+           01 LINHA-DETALHE.
+               02 LD-CODIGO        PIC 9(01).
+               02 FILLER           PIC X(02) VALUE SPACES.
+               02 LD-PROFISSAO     PIC X(25).
+               02 FILLER           PIC X(02) VALUE SPACES.
+               02 LD-QTD           PIC ZZZZZ9.
+           01 LINHA-TOTAL.
+               02 FILLER   PIC X(28) VALUE "TOTAL DE CANDIDATOS:".
+               02 LT-TOTAL          PIC ZZZZZ9.
+
+       PROCEDURE DIVISION.
+
+           INICIO.
+               OPEN INPUT CANDIDATOS-MASTER.
+               IF WS-CM-STATUS NOT = "00" AND WS-CM-STATUS NOT = "05"
+                   DISPLAY "NAO HA CANDIDATOS CADASTRADOS"
+                   GO TO FIM-PROGRAMA
+               END-IF.
+
+               DISPLAY LINHA-CABECALHO1.
+               DISPLAY LINHA-CABECALHO2.
+
+           LE-ARQUIVO.
+               PERFORM UNTIL WS-FIM-ARQUIVO = "S"
+                   READ CANDIDATOS-MASTER NEXT RECORD
+                       AT END
+                           MOVE "S" TO WS-FIM-ARQUIVO
+                       NOT AT END
+                           PERFORM ACUMULA-CANDIDATO
+                   END-READ
+               END-PERFORM.
+
+               PERFORM VARYING WS-PROF-IDX FROM 1 BY 1
+                       UNTIL WS-PROF-IDX > 6
+                   MOVE WS-PROF-CODIGO (WS-PROF-IDX)    TO LD-CODIGO
+                   MOVE WS-PROF-DESCRICAO (WS-PROF-IDX) TO LD-PROFISSAO
+                   MOVE WS-CONTADOR-PROFISSAO (WS-PROF-IDX) TO LD-QTD
+                   DISPLAY LINHA-DETALHE
+               END-PERFORM.
+
+               DISPLAY SPACE.
+               MOVE WS-TOTAL-CANDIDATOS TO LT-TOTAL.
+               DISPLAY LINHA-TOTAL.
+
+               CLOSE CANDIDATOS-MASTER.
+
+           FIM-PROGRAMA.
+               STOP RUN.
+
+           ACUMULA-CANDIDATO.
+               ADD 1 TO WS-TOTAL-CANDIDATOS.
+               SET WS-PROF-IDX TO 1.
+               SEARCH WS-PROFISSAO-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-PROF-CODIGO (WS-PROF-IDX) = CN-CODIGO
+                       ADD 1 TO WS-CONTADOR-PROFISSAO (WS-PROF-IDX)
+               END-SEARCH.
