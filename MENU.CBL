@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. MENU-PRINCIPAL.
+
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           special-names.
+           decimal-point is comma.
+
+       DATA DIVISION.
+
+           WORKING-STORAGE SECTION.
+
+           01 WS-OPCAO PIC 9(01) VALUE ZEROS.
+
+           01 MENSAGENS-DE-TELA.
+               02 MENSA-OPCAO-INVALIDA PIC X(40) VALUE
+                   "OPCAO INVALIDA".
+
+           01 DATA-DO-SISTEMA.
+               02 ANO PIC 9(02) VALUE ZEROS.
+               02 MES PIC 9(02) VALUE ZEROS.
+               02 DIA PIC 9(02) VALUE ZEROS.
+
+       SCREEN SECTION.
+
+       01 TELA01.
+           02 LINE 02 COLUMN 05 PIC 9(02)/ USING DIA.
+           02 LINE 02 COLUMN 08 PIC 9(02)/ USING MES.
+           02 LINE 02 COLUMN 11 PIC 9(02) USING ANO.
+           02 LINE 02 COLUMN 28 VALUE "MENU PRINCIPAL".
+
+           02 LINE 05 COLUMN 10 VALUE "1 - CUSTO DE DISTRIBUICAO".
+           02 LINE 06 COLUMN 10 VALUE "2 - FIBONACCI".
+           02 LINE 07 COLUMN 10 VALUE "3 - CALCULO DE MEDIA".
+           02 LINE 08 COLUMN 10 VALUE "4 - EQUACAO DO 2 GRAU".
+           02 LINE 09 COLUMN 10 VALUE "5 - CALCULO ARITMETICO".
+           02 LINE 10 COLUMN 10 VALUE "6 - AREA E CIRCUNFERENCIA".
+           02 LINE 11 COLUMN 10 VALUE "7 - AGENCIA DE EMPREGO".
+
+           02 LINE 13 COLUMN 10 VALUE "DIGITE A OPCAO DESEJADA: ".
+
+       PROCEDURE DIVISION.
+
+           INICIO.
+               ACCEPT DATA-DO-SISTEMA FROM DATE.
+               DISPLAY SPACES AT 0101 WITH ERASE EOS.
+               DISPLAY TELA01 AT 0101.
+               ACCEPT WS-OPCAO AT 1336.
+
+           DESPACHA.
+               EVALUATE WS-OPCAO
+                   WHEN 1
+                       CALL "CUSTO-DE-DISTRIBUICAO"
+                   WHEN 2
+                       CALL "FIBONACCI"
+                   WHEN 3
+                       CALL "CALCULO-DE-MEDIA"
+                   WHEN 4
+                       CALL "Calculo-de-equacao-2-grau"
+                   WHEN 5
+                       CALL "CALCULO-SOMA-SUBTR-MULT-DIV"
+                   WHEN 6
+                       CALL "Calculo-area-circunferencia"
+                   WHEN 7
+                       CALL "AGENCIA-DE-EMPREGO"
+                   WHEN OTHER
+                       DISPLAY MENSA-OPCAO-INVALIDA AT 1510
+               END-EVALUATE.
+
+               STOP RUN.
